@@ -9,19 +9,48 @@
        configuration section.
        input-output section.
        file-control.
+      *    returns now reads Program_1's validated valid.dat, which
+      *    carries sale, layaway and return records together - this
+      *    report only cares about the returns. Indexed by invoice
+      *    number so one invoice can be looked up directly; read
+      *    here sequentially in key order.
        select returns
-              assign to "../../../../Data/returns.dat"
-              organization is line sequential.
+              assign to "../../../../Data/valid.dat"
+              organization is indexed
+              record key is il-invoice-number
+              file status is ws-returns-file-status.
               
        select report-file
        	 assign to "../../../../Data/report-file.out"
        			  	  organization is line sequential.
+
+      *    Today's return totals, picked up by the net-revenue report
+      *    (Program_5).
+       select returns-totals-file
+       	 assign to "../../../../Data/returns-totals.dat"
+       			  	  organization is line sequential.
+
+      *    Checkpoint file - holds the record number of the last
+      *    record processed, so a rerun after an abend can skip back
+      *    to that point instead of reprocessing (and double-counting)
+      *    records already in the report.
+       select restart-file
+       	 assign to "../../../../Data/program4-restart.dat"
+       			  	  organization is line sequential
+       			  	  file status is ws-restart-file-status.
+
+      *    Shared run-audit log, appended to by Program_1, Program_3
+      *    and Program_4 on every run.
+       select audit-log-file
+       	 assign to "../../../../Data/run-audit.log"
+       			  	  organization is line sequential
+       			  	  file status is ws-audit-file-status.
        data division.
        file section.
               
        fd returns
               data record is returns-data
-              record contains 80 characters.
+              record contains 36 characters.
       *
        
        
@@ -45,25 +74,45 @@
            88 il-payment-debit-88
                        value 'DB'.
          05 il-store-number pic xx.
-           88 il-store-01-88
-                       value '01'.
-           88 il-store-02-88
-                       value '02'.
-           88 il-store-03-88
-                       value '03'.
-           88 il-store-04-88
-                       value '04'.
-           88 il-store-05-88
-                       value '05'.
-           88 il-store-12-88
-                       value '12'.
-         05 in-payment-type            pic x(2).
          05 il-invoice-number          pic x(9).
          05 il-sku-code                pic x(15).       
       *
        fd report-file
               data record is report-line.
-	   01 report-line pic x(80).      
+	   01 report-line pic x(80).
+      *
+       fd returns-totals-file
+              data record is returns-totals-record.
+       01 returns-totals-record.
+         05 rt-return-amount        pic 9(6)v99.
+         05 rt-tax-owed             pic 9(5)v99.
+      *
+      *Carries the running return totals and per-store breakdown
+      *alongside the checkpoint record number - the skip loop in
+      *130-skip-to-checkpoint discards records without rerunning
+      *600-process-transaction-code, so those totals have to be
+      *restored from here on a restart instead of rebuilt from the
+      *skipped records themselves.
+       fd restart-file
+              data record is restart-record
+              record contains 42 characters.
+       01 restart-record.
+         05 rs-last-record-count    pic 9(6).
+         05 rs-total-returns        pic 999.
+         05 rs-return-amount        pic 9(6)v99.
+         05 rs-tax-owned            pic 9(5)v99.
+         05 rs-ret-store-total      pic 999 occurs 6 times.
+      *
+       fd audit-log-file
+              data record is audit-log-record
+              record contains 40 characters.
+       01 audit-log-record.
+         05 al-run-date              pic 9(8).
+         05 al-run-time              pic 9(8).
+         05 al-program-id            pic x(10).
+         05 al-records-read          pic 9(6).
+         05 al-records-rejected      pic 9(6).
+         05 al-run-status            pic x(8).
       *
        working-storage section.
        
@@ -77,11 +126,33 @@
          05 ws-false-const             pic x value "N".
 
        01 ws-eof-flag                  pic x value 'N'.
+
+       01 ws-returns-file-status       pic xx value '00'.
        77 ws-one                       pic 9 value 1.
        77 ws-zero                      pic 9 value 0.
        77 ws-trans-percent	           pic 9v999 value 0.13.
        77 ws-hundred                   pic 999 value 100.
-       
+
+      *Checkpoint/restart controls. A checkpoint is written to
+      *restart-file every ws-checkpoint-interval records so a rerun
+      *can resume at ws-restart-count instead of record one. The
+      *interval is one record, not a batch of them - anything wider
+      *would leave a window of already-processed records between the
+      *last checkpoint and the actual abend that 130-skip-to-
+      *checkpoint would not know to skip, and those would be
+      *reprocessed: duplicate detail/report lines re-emitted and the
+      *return totals double-counted for the same record window.
+       01 ws-restart-file-status       pic xx value '00'.
+       77 ws-checkpoint-interval       pic 9(4) value 1.
+       77 ws-checkpoint-quotient       pic 9(6).
+       77 ws-checkpoint-remainder      pic 9(4).
+       77 ws-restart-count             pic 9(6) value 0.
+       77 ws-records-skipped           pic 9(6) value 0.
+       77 ws-record-number-count       pic 9(6) value 0.
+
+      *Shared run-audit log controls.
+       01 ws-audit-file-status         pic xx value '00'.
+
        01 ws-calc.
          05 ws-calc-tax                pic 9999v99.
       *
@@ -143,6 +214,20 @@
          05 filler                     pic x value spaces.
          05 ws-dl-tax-owing            pic Z,zz9.99 value spaces.
 
+       01 ws-returns-store-header.
+         05 filler                         pic x(5) value "St 01".
+         05 filler                         pic x(3) value spaces.
+         05 filler                         pic x(5) value "St 02".
+         05 filler                         pic x(3) value spaces.
+         05 filler                         pic x(5) value "St 03".
+         05 filler                         pic x(3) value spaces.
+         05 filler                         pic x(5) value "St 04".
+         05 filler                         pic x(3) value spaces.
+         05 filler                         pic x(5) value "St 05".
+         05 filler                         pic x(3) value spaces.
+         05 filler                         pic x(5) value "St 12".
+         05 filler                         pic x(3) value spaces.
+
        01 ws-summary-returns-for-store.
 
          05 ws-summary-returns-for-store1  pic x(5).
@@ -157,7 +242,7 @@
          05 filler                         pic x(3) value spaces.
          05 ws-summary-returns-for-store6  pic x(5).
          05 filler                         pic x(3) value spaces.
-                
+
 
        01 ws-summary-return-line.
          05 filler                     pic x(35)
@@ -180,28 +265,190 @@
        01 ws-calculations.
          05 ws-tax-owned pic 9(5)v99.
 
+      *Running count and amount of returns for the day, built up in
+      *600-process-transaction-code the same way 300-calculate-
+      *transaction-amount accumulates tax.
+       01 ws-return-totals.
+         05 ws-total-returns            pic 999 value 0.
+         05 ws-return-amount            pic 9(6)v99 value 0.
+
+      *Per-store return counts, one entry per store code on file.
+      *Table-driven the same way Program_3's
+      *ws-store-table replaced its nested-IF store routing - opening
+      *a new store is a table-size change here too, not a new branch.
+       01 ws-ret-store-table.
+         05 ws-ret-store-entry          occurs 6 times
+              ascending key ws-ret-store-code-entry
+              indexed by ws-ret-store-idx.
+           10 ws-ret-store-code-entry   pic 99.
+           10 ws-ret-store-total        pic 999.
+       77 ws-ret-store-lookup-code      pic 99.
+
        procedure division.
       *
            move ws-false-const to ws-eof-flag.
 
-           open input returns,
-             output report-file.
-       
-		   read  returns
-               at end
-                   move ws-true-const to ws-eof-flag.
-           perform 100-print-headers.
+           perform 140-open-audit-log.
+           perform 145-write-audit-start.
+           perform 107-init-ret-store-table.
 
-		   perform  200-process-record until ws-eof-flag = 
+           perform 120-check-for-restart.
+
+           open input returns.
+
+           if ws-returns-file-status not = "00"
+               perform 148-write-audit-abend
+               goback
+           end-if.
+
+           if ws-restart-count is greater than zero
+               open extend report-file,
+                 extend returns-totals-file
+               perform 130-skip-to-checkpoint
+           else
+               open output report-file,
+                 output returns-totals-file
+               read  returns
+                   at end
+                       move ws-true-const to ws-eof-flag
+               end-read
+               perform 100-print-headers
+           end-if.
+
+		   perform  200-process-record until ws-eof-flag =
            ws-true-const.
 
          perform 800-print-summary.
+           perform 950-clear-checkpoint.
+           perform 960-write-audit-end.
            close returns,
-             report-file.
+             report-file,
+             returns-totals-file.
 
            goback.
 
-       
+      *Opens the shared audit log for update, creating it first if
+      *this is the very first run and it does not exist yet.
+       140-open-audit-log.
+           open extend audit-log-file.
+
+           if ws-audit-file-status not = "00"
+               open output audit-log-file
+               close audit-log-file
+               open extend audit-log-file
+           end-if.
+
+      *Records that this run started, before any records are read,
+      *so a crash that never reaches 960-write-audit-end still leaves
+      *a trace in the log.
+       145-write-audit-start.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_4" to al-program-id.
+           move zero to al-records-read.
+           move zero to al-records-rejected.
+           move "STARTED" to al-run-status.
+           write audit-log-record.
+
+      *valid.dat is built by Program_1 - if this program is ever run
+      *before Program_1 has created it (a real possibility now that
+      *007 makes this program depend on it), record the failure in
+      *the shared audit log instead of abending uncaught.
+       148-write-audit-abend.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_4" to al-program-id.
+           move zero to al-records-read.
+           move zero to al-records-rejected.
+           move "ABNORMAL" to al-run-status.
+           write audit-log-record.
+           close audit-log-file.
+           move 1 to return-code.
+
+      *Loads the table of currently active stores for the return
+      *breakdown, mirroring Program_3's 107-init-store-table. Opening
+      *a new store is adding one more entry here and bumping the
+      *occurs count.
+       107-init-ret-store-table.
+           move zero to ws-ret-store-total (1)
+                         ws-ret-store-total (2)
+                         ws-ret-store-total (3)
+                         ws-ret-store-total (4)
+                         ws-ret-store-total (5)
+                         ws-ret-store-total (6).
+           move 01 to ws-ret-store-code-entry (1).
+           move 02 to ws-ret-store-code-entry (2).
+           move 03 to ws-ret-store-code-entry (3).
+           move 04 to ws-ret-store-code-entry (4).
+           move 05 to ws-ret-store-code-entry (5).
+           move 12 to ws-ret-store-code-entry (6).
+
+      *Picks up the record number of the last checkpoint, if any, so
+      *this run can skip straight past records already processed by
+      *an earlier abended run.
+       120-check-for-restart.
+           move zero to ws-restart-count.
+
+           open input restart-file.
+           if ws-restart-file-status = "00"
+               read restart-file
+                   at end
+                       move zero to ws-restart-count
+                   not at end
+                       move rs-last-record-count to ws-restart-count
+                       perform 125-restore-checkpoint-totals
+               end-read
+               close restart-file
+           end-if.
+
+      *Reloads the return totals and per-store breakdown carried in
+      *the checkpoint record - the skip loop in 130-skip-to-checkpoint
+      *discards records without rerunning 600-process-transaction-
+      *code, so these have to be restored from here instead.
+       125-restore-checkpoint-totals.
+           move rs-total-returns to ws-total-returns.
+           move rs-return-amount to ws-return-amount.
+           move rs-tax-owned to ws-tax-owned.
+
+           perform 126-restore-ret-store-total
+             varying ws-ret-store-idx from 1 by 1
+             until ws-ret-store-idx is greater than 6.
+
+       126-restore-ret-store-total.
+           move rs-ret-store-total (ws-ret-store-idx)
+             to ws-ret-store-total (ws-ret-store-idx).
+
+      *Reads (and discards, without reprocessing) the records already
+      *accounted for by the last checkpoint, then primes the buffer
+      *with the first record still to come - the same single priming
+      *read 000-main does for record one on a non-restart run - so
+      *200-process-record's first call processes the next unprocessed
+      *record, not the last one the abended run already reported.
+       130-skip-to-checkpoint.
+           perform 135-skip-one-record
+               until ws-records-skipped is greater than
+                 or equal to ws-restart-count
+               or ws-eof-flag = ws-true-const.
+
+      *This priming read does not touch ws-record-number-count -
+      *200-process-record's own first statement counts the buffered
+      *record when it is actually processed, the same as the
+      *non-restart priming read above.
+           if ws-eof-flag not = ws-true-const
+               read returns
+                   at end
+                       move ws-true-const to ws-eof-flag
+               end-read
+           end-if.
+
+       135-skip-one-record.
+           add ws-one to ws-records-skipped.
+           add ws-one to ws-record-number-count.
+
+           read returns
+               at end
+                   move ws-true-const to ws-eof-flag.
+
        100-print-headers.
            perform 150-print-column-headers.
       *
@@ -217,15 +464,22 @@
            write report-line from ws-column-heading-2.
 
        200-process-record.
+           add ws-one to ws-record-number-count.
 
-           perform 300-calculate-transaction-amount.
-           perform 600-process-transaction-code.
-           perform 700-print-detail-line.
+      *    valid.dat also carries sale and layaway ('S'/'L') records
+      *    for Program_3 - this report only cares about returns.
+           if il-return-transac-88
+               perform 300-calculate-transaction-amount
+               perform 600-process-transaction-code
+               perform 700-print-detail-line
 
-           if ws-page-full then
-               perform 250-page-full
+               if ws-page-full then
+                   perform 250-page-full
+               end-if
            end-if
 
+           perform 905-checkpoint-if-due.
+
            read returns
                at end
                    move ws-true-const to ws-eof-flag.
@@ -241,6 +495,25 @@
 
 	   600-process-transaction-code.
 
+      * Tally the return count and amount
+           if il-return-transac-88
+               add ws-one to ws-total-returns
+               add il-transaction-amount to ws-return-amount
+               perform 610-process-return-store
+           end-if.
+
+      * Tally which store the return came from
+       610-process-return-store.
+           move il-store-number to ws-ret-store-lookup-code.
+           search all ws-ret-store-entry
+               at end
+                   continue
+               when ws-ret-store-code-entry (ws-ret-store-idx) =
+                 ws-ret-store-lookup-code
+                   add ws-one to
+                     ws-ret-store-total (ws-ret-store-idx)
+           end-search.
+
        700-print-detail-line.
 
       *    Move the neccessary values to detail line
@@ -271,14 +544,89 @@
       
 	   800-print-summary.
 
+           move ws-total-returns to ws-ret-line-total.
+           move ws-return-amount to ws-ret-line-amount.
+           move ws-tax-owned to ws-sum-tot-t-amount.
+
+           move ws-ret-store-total (1) to ws-summary-returns-for-store1.
+           move ws-ret-store-total (2) to ws-summary-returns-for-store2.
+           move ws-ret-store-total (3) to ws-summary-returns-for-store3.
+           move ws-ret-store-total (4) to ws-summary-returns-for-store4.
+           move ws-ret-store-total (5) to ws-summary-returns-for-store5.
+           move ws-ret-store-total (6) to ws-summary-returns-for-store6.
+
            write report-line from spaces.
 
            write report-line from ws-summary-return-line.
            write report-line from spaces.
            write report-line from ws-summary-total-tax-owned.
-           
+           write report-line from spaces.
+           write report-line from ws-returns-store-header.
+           write report-line from ws-summary-returns-for-store.
+
+           perform 850-write-return-totals.
+
       *    close report-file, returns
-           
+
+      *Hand today's return total off to the net-revenue report
+       850-write-return-totals.
+           move ws-return-amount to rt-return-amount.
+           move ws-tax-owned to rt-tax-owed.
+           write returns-totals-record.
+
+      *Writes a checkpoint every ws-checkpoint-interval records.
+       905-checkpoint-if-due.
+           divide ws-record-number-count by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+
+           if ws-checkpoint-remainder = zero
+               perform 900-write-checkpoint
+           end-if.
+
+       900-write-checkpoint.
+           move ws-record-number-count to rs-last-record-count.
+           move ws-total-returns to rs-total-returns.
+           move ws-return-amount to rs-return-amount.
+           move ws-tax-owned to rs-tax-owned.
+
+           perform 910-move-ret-store-total-out
+             varying ws-ret-store-idx from 1 by 1
+             until ws-ret-store-idx is greater than 6.
+
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+
+       910-move-ret-store-total-out.
+           move ws-ret-store-total (ws-ret-store-idx)
+             to rs-ret-store-total (ws-ret-store-idx).
+
+      *Run completed cleanly - clear the checkpoint so the next run
+      *starts from record one instead of skipping ahead.
+       950-clear-checkpoint.
+           move zero to rs-last-record-count.
+           move zero to rs-total-returns.
+           move zero to rs-return-amount.
+           move zero to rs-tax-owned.
+           move zero to rs-ret-store-total (1) rs-ret-store-total (2)
+             rs-ret-store-total (3) rs-ret-store-total (4)
+             rs-ret-store-total (5) rs-ret-store-total (6).
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+
+      *Records that this run finished normally, with the final read
+      *count, and closes the shared audit log.
+       960-write-audit-end.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_4" to al-program-id.
+           move ws-record-number-count to al-records-read.
+           move zero to al-records-rejected.
+           move "NORMAL" to al-run-status.
+           write audit-log-record.
+           close audit-log-file.
 
 
        end program Program_4.
\ No newline at end of file
