@@ -1,623 +1,1107 @@
        identification division.
        program-id. Program_3.
        author. Samuel Jeremiah Kayongo-Mutumba
-	   date-written. 20th April 2022.
+       date-written. 20th April 2022.
       *Program description: This program processes sales and produces
       * a report of all the sales and calcualted summary statistics. 
 
        environment division.
        
        configuration section.
-	   input-output section.
+       input-output section.
 
-	   file-control.
+       file-control.
 
+      *    Reads Program_1's validated output rather than the raw
+      *    daily extract, so a record that failed validation there
+      *    cannot reach this report. The file still carries every
+      *    transaction code; only S and L records are processed
+      *    below. Indexed by invoice number so one invoice can be
+      *    looked up directly; read here sequentially in key order.
         select sale-and-layaway-file
-		  assign to "../../../../Data/s&l.dat"
-       	  organization is line sequential.
+          assign to "../../../../Data/valid.dat"
+          organization is indexed
+          record key is il-invoice-number
+          file status is ws-sandl-file-status.
           
-	   select report-file
-	   assign to "../../../../Data/salesreport.out"
-			  	  organization is line sequential.
+       select report-file
+       assign to "../../../../Data/salesreport.out"
+                  organization is line sequential.
 
-	   data division.
-	   file section.
+      *    Outstanding layaway balance, kept across runs by invoice
+      *    number so a partial 'L' payment today adds to whatever was
+      *    still owed from an earlier day.
+       select layaway-balance-file
+       assign to "../../../../Data/layaway-balance.dat"
+          organization is indexed
+          access mode is dynamic
+          record key is lb-invoice-number
+          file status is ws-lb-file-status.
+
+      *    Today's sales/layaway totals, picked up by the net-revenue
+      *    report (Program_5).
+       select sales-totals-file
+       assign to "../../../../Data/sales-totals.dat"
+          organization is line sequential.
+
+      *    Checkpoint file - holds the record number of the last
+      *    record processed, so a rerun after an abend can skip back
+      *    to that point instead of reprocessing (and double-counting)
+      *    records already in the report and the layaway balance.
+       select restart-file
+       assign to "../../../../Data/program3-restart.dat"
+          organization is line sequential
+          file status is ws-restart-file-status.
+
+      *    Shared run-audit log, appended to by Program_1, Program_3
+      *    and Program_4 on every run.
+       select audit-log-file
+       assign to "../../../../Data/run-audit.log"
+          organization is line sequential
+          file status is ws-audit-file-status.
+
+       data division.
+       file section.
        
        fd report-file
-       		  data record is report-line
-	   	   		   record contains 80 characters.
+              data record is report-line
+                   record contains 80 characters.
                    
-	   01 report-line              pic x(80).
-       
+       01 report-line              pic x(80).
+
+       fd layaway-balance-file
+           data record is layaway-balance-record.
+
+       01 layaway-balance-record.
+         05 lb-invoice-number       pic x(9).
+         05 lb-balance-amount       pic 9(6)v99.
+
+       fd sales-totals-file
+           data record is sales-totals-record.
+
+       01 sales-totals-record.
+         05 st-s-amount              pic 9(6)v99.
+         05 st-l-amount               pic 9(6)v99.
+         05 st-tax-owed              pic 9(6)v99.
+
+      *Two record layouts - a fixed-size header carrying every
+      *scalar total plus the (fixed-size) per-store table, followed
+      *by one detail record per ws-sku-freq-table entry actually in
+      *use. The skip loop in 130-skip-to-checkpoint discards records
+      *without re-running 600-process-transaction-code/friends, so
+      *everything those paragraphs accumulate has to be restored from
+      *here on a restart instead of being silently left at zero.
+       fd restart-file
+           data records are restart-header-record,
+                            restart-sku-record.
+
+       01 restart-header-record.
+         05 rs-last-record-count     pic 9(6).
+         05 rs-total-records         pic 99.
+         05 rs-total-sandl           pic 99.
+         05 rs-sanal-amount          pic 9(6)v99.
+         05 rs-total-s               pic 99.
+         05 rs-s-amount              pic 9(6)v99.
+         05 rs-total-l               pic 99.
+         05 rs-l-amount              pic 9(6)v99.
+         05 rs-total-ca              pic 999.
+         05 rs-total-cr              pic 999.
+         05 rs-total-db              pic 999.
+         05 rs-total-tax-ow          pic 9(6)v99.
+         05 rs-store-total           pic 9(6)v99 occurs 6 times.
+         05 rs-sku-freq-count        pic 9(5).
+
+       01 restart-sku-record.
+         05 rs-freq-sku-code         pic x(15).
+         05 rs-freq-qty              pic 9(5).
+         05 rs-freq-amount           pic 9(6)v99.
+
+       fd audit-log-file
+           data record is audit-log-record
+           record contains 40 characters.
+
+       01 audit-log-record.
+         05 al-run-date              pic 9(8).
+         05 al-run-time              pic 9(8).
+         05 al-program-id            pic x(10).
+         05 al-records-read          pic 9(6).
+         05 al-records-rejected      pic 9(6).
+         05 al-run-status            pic x(8).
+
         fd sale-and-layaway-file
-	   		   data record is sale-and-layaway-line
-	   		   record contains 36 characters.
+               data record is sale-and-layaway-line
+               record contains 36 characters.
 
        01 sale-and-layaway-line .
-			05 il-transaction-code	       pic x.
-				 88 il-sale-and-layaway-transac-88
-				   value 'S', 'L'.
-				 88 il-sale-transac-88
-				   value 'S'.
-				 88 il-layaway-transac-88
-				   value 'L'.
-				 88 il-return-transac-88
-				   value 'R'.
-			05 il-transaction-amount   pic 9(5)v99.
-			05 il-payment-type		       pic xx.
-				 88 il-payment-cash-88
-				   value 'CA'.
-				 88 il-payment-credit-88
-				   value 'CR'.
-				 88 il-payment-debit-88
-				   value 'DB'.
-			05 il-store-number		           pic xx.
-				 88 il-store-01-88
-				   value '01'.
-				 88 il-store-02-88
-				   value '02'.
-				 88 il-store-03-88
-				   value '03'.
-				 88 il-store-04-88
-				   value '04'.
-				 88 il-store-05-88
-				   value '05'.
-				 88 il-store-12-88
-				   value '12'.
-			05 il-invoice-number pic x(9).
-			05 il-sku-code			     pic x(15).
+            05 il-transaction-code         pic x.
+                 88 il-sale-and-layaway-transac-88
+                   value 'S', 'L'.
+                 88 il-sale-transac-88
+                   value 'S'.
+                 88 il-layaway-transac-88
+                   value 'L'.
+                 88 il-return-transac-88
+                   value 'R'.
+            05 il-transaction-amount   pic 9(5)v99.
+            05 il-payment-type             pic xx.
+                 88 il-payment-cash-88
+                   value 'CA'.
+                 88 il-payment-credit-88
+                   value 'CR'.
+                 88 il-payment-debit-88
+                   value 'DB'.
+            05 il-store-number                 pic xx.
+            05 il-invoice-number pic x(9).
+            05 il-sku-code               pic x(15).
 
        working-storage section.
-	   01 ws-boolean-const.
-			05 ws-true-const		    pic x value "Y".
-			05 ws-false-const		pic x value "N".
+       01 ws-boolean-const.
+            05 ws-true-const            pic x value "Y".
+            05 ws-false-const       pic x value "N".
             
-	   01 ws-eof-flag                    pic x value 'N'.
+       01 ws-eof-flag                    pic x value 'N'.
+
+       01 ws-sandl-file-status           pic xx value '00'.
+
+       01 ws-lb-file-status              pic xx value '00'.
+
+      *Checkpoint/restart controls. A checkpoint is written to
+      *restart-file every ws-checkpoint-interval records so a rerun
+      *can resume at ws-restart-count instead of record one. The
+      *interval is one record, not a batch of them - anything wider
+      *would leave a window of already-processed records between the
+      *last checkpoint and the actual abend that 130-skip-to-
+      *checkpoint would not know to skip, and 650-update-layaway-
+      *balance would double-apply its ADD/REWRITE against
+      *layaway-balance-file for every record replayed out of that
+      *window.
+       01 ws-restart-file-status         pic xx value '00'.
+       77 ws-checkpoint-interval         pic 9(4) value 1.
+       77 ws-checkpoint-quotient         pic 9(6).
+       77 ws-checkpoint-remainder        pic 9(4).
+       77 ws-restart-count               pic 9(6) value 0.
+       77 ws-records-skipped             pic 9(6) value 0.
+       77 ws-record-number-count         pic 9(6) value 0.
+
+      *Shared run-audit log controls.
+       01 ws-audit-file-status           pic xx value '00'.
        
-	   77 ws-one                           pic 9 value 1.
-	   77 ws-zero                          pic 9 value 0.
-	   77 ws-trans-percent	    pic 9v999 value 0.13.
-	    77 ws-hundred                pic 999 value 100.
-	    77 ws-store-01                pic 99 value 01.
-	    77 ws-store-02                pic 99 value 02.
-	    77 ws-store-03			    pic 99 value 03.
-	    77 ws-store-04                pic 99 value 04.
-	    77 ws-store-05                pic 99 value 05.
-        77 ws-store-12                 pic 99 value 12.
-        
-	   01 ws-calc.           	    		               
-			05 ws-calc-tax			       pic 9999v99.
-
-	   01 ws-totals.
-			05 ws-total-records	   pic 99.
-			05 ws-total-sandl		   pic 99.
-			05 ws-sanal-amount	   pic 9(6)v99.
-			05 ws-total-s			           pic 99.
-			05 ws-s-amount			   pic 9(6)v99.
-			05 ws-total-l			           pic 99.
-			05 ws-l-amount			   pic 9(6)v99.
-			05 ws-total-ca			       pic 999.
-			05 ws-ca-percent		   pic 99v99.
-			05 ws-total-cr			       pic 999.
-			05 ws-cr-percent		       pic 99v99.
-			05 ws-total-db			       pic 999.
-			05 ws-db-percent		   pic 99v99.
-			05 ws-total-tax-ow		   pic 9(6)v99.
-			05 ws-sandl-01-total	   pic 9(6)v99.
-			05 ws-sandl-02-total	   pic 9(6)v99.
-			05 ws-sandl-03-total	   pic 9(6)v99.            
-			05 ws-sandl-04-total	   pic 9(6)v99.
-            05 ws-sandl-05-total	   pic 9(6)v99.
-			05 ws-sandl-12-total	   pic 9(6)v99.
-			05 ws-highest-sandl	   pic 9(6)v99.
-			05 ws-lowest-sandl		   pic 9(6)v99.
-
-	   01 ws-page-count.
-			05 ws-page-records		   pic 99 value 0.
-			        88 ws-page-full			   value 20.
-			05 ws-page-num			       pic 99 value 0.
-
-	   01 ws-heading.                   
-			05 filler				   pic x(30) value spaces.
-			05 filler				   pic x(10) value 
+       77 ws-one                           pic 9 value 1.
+       77 ws-zero                          pic 9 value 0.
+       77 ws-trans-percent      pic 9v999 value 0.13.
+        77 ws-hundred                pic 999 value 100.
+
+      *Per-store S&L totals, keyed by store number rather than a
+      *chain of IFs - opening a new store is a new table entry, not
+      *a new branch. ws-store-idx also carries the winning entry for
+      *the highest/lowest-store logic in 800-print-summary.
+       01 ws-store-table.
+            05 ws-store-entry           occurs 6 times
+                 ascending key ws-store-code-entry
+                 indexed by ws-store-idx.
+                 10 ws-store-code-entry    pic 99.
+                 10 ws-store-sandl-total   pic 9(6)v99.
+       77 ws-store-lookup-code             pic 99.
+       77 ws-high-store-idx               pic 9 value 1.
+       77 ws-low-store-idx                pic 9 value 1.
+
+      *Per-SKU sale count/amount, built up as S&L records are read
+      *and sorted highest-to-lowest by 870-sort-sku-frequency once
+      *the batch is done, for the sales-frequency section of the
+      *report.
+       01 ws-sku-freq-table.
+            05 ws-sku-freq-entry        occurs 1 to 5000 times
+                 depending on ws-sku-freq-count
+                 indexed by ws-sku-freq-idx.
+                 10 ws-sku-freq-code      pic x(15).
+                 10 ws-sku-freq-qty       pic 9(5).
+                 10 ws-sku-freq-amount    pic 9(6)v99.
+       77 ws-sku-freq-count                pic 9(5) value 0.
+       77 ws-sku-freq-found                pic x value 'N'.
+       77 ws-sku-freq-swap-code             pic x(15).
+       77 ws-sku-freq-swap-qty               pic 9(5).
+       77 ws-sku-freq-swap-amount            pic 9(6)v99.
+       77 ws-sku-sort-i                      pic 9(5).
+       77 ws-sku-sort-j                      pic 9(5).
+       77 ws-sku-sort-limit                  pic 9(5).
+
+       01 ws-calc.
+            05 ws-calc-tax                 pic 9999v99.
+
+       01 ws-totals.
+            05 ws-total-records    pic 99.
+            05 ws-total-sandl          pic 99.
+            05 ws-sanal-amount     pic 9(6)v99.
+            05 ws-total-s                      pic 99.
+            05 ws-s-amount             pic 9(6)v99.
+            05 ws-total-l                      pic 99.
+            05 ws-l-amount             pic 9(6)v99.
+            05 ws-total-ca                 pic 999.
+            05 ws-ca-percent           pic 99v99.
+            05 ws-total-cr                 pic 999.
+            05 ws-cr-percent               pic 99v99.
+            05 ws-total-db                 pic 999.
+            05 ws-db-percent           pic 99v99.
+            05 ws-total-tax-ow         pic 9(6)v99.
+            05 ws-highest-sandl    pic 9(6)v99.
+            05 ws-lowest-sandl         pic 9(6)v99.
+
+       01 ws-page-count.
+            05 ws-page-records         pic 99 value 0.
+                    88 ws-page-full            value 20.
+            05 ws-page-num                 pic 99 value 0.
+
+       01 ws-heading.                   
+            05 filler                  pic x(30) value spaces.
+            05 filler                  pic x(10) value 
                        "S&L REPORT".
-			05 filler				   pic x(30) value spaces.
+            05 filler                  pic x(30) value spaces.
 
-	   	01 ws-heading-2.
-			05 filler				   pic x(65) value spaces.
-			05 filler				   pic x(4) value 
+        01 ws-heading-2.
+            05 filler                  pic x(65) value spaces.
+            05 filler                  pic x(4) value 
                         "PAGE".
-			05 filler				   pic x(4) value spaces.
-			05 ws-current-pg-num
+            05 filler                  pic x(4) value spaces.
+            05 ws-current-pg-num
                                                pic Z9.
             
-	   01 ws-column-heading-1.
-			05 filler				   pic x(2) value spaces.
-			05 filler                   pic x(6) value
-									   "Trans.".
-			05 filler				   pic x(3) value spaces.
-			05 filler				   pic x(6) value "Trans.".
-			05 filler				   pic x(4) value spaces.
-			05 filler				   pic x(7) value 
+       01 ws-column-heading-1.
+            05 filler                  pic x(2) value spaces.
+            05 filler                   pic x(6) value
+                                       "Trans.".
+            05 filler                  pic x(3) value spaces.
+            05 filler                  pic x(6) value "Trans.".
+            05 filler                  pic x(4) value spaces.
+            05 filler                  pic x(7) value 
                         "Payment".
-			05 filler				   pic x value spaces.
-			05 filler				   pic x(5) value 
+            05 filler                  pic x value spaces.
+            05 filler                  pic x(5) value 
                         "Store".
-			05 filler				   pic x(4) value spaces.
-			05 filler				   pic x(7) value "Invoice".
-			05 filler				   pic x(2) value spaces.
-			05 filler				   pic x(3) value "Sku".
-			05 filler				   pic x(14) value spaces.
-			05 filler				   pic x(3) value "Tax".
-			05 filler				   pic x(5) value spaces.
-
-	   01 ws-column-heading-2.
-       		05 filler				   pic x(2) value spaces.
-			05 filler				   pic x(4) value "Code".
-			05 filler				   pic x(5) value spaces.
-			05 filler				   pic x(6) value 
+            05 filler                  pic x(4) value spaces.
+            05 filler                  pic x(7) value "Invoice".
+            05 filler                  pic x(2) value spaces.
+            05 filler                  pic x(3) value "Sku".
+            05 filler                  pic x(14) value spaces.
+            05 filler                  pic x(3) value "Tax".
+            05 filler                  pic x(5) value spaces.
+
+       01 ws-column-heading-2.
+            05 filler                  pic x(2) value spaces.
+            05 filler                  pic x(4) value "Code".
+            05 filler                  pic x(5) value spaces.
+            05 filler                  pic x(6) value 
                         "Amount".
-			05 filler				   pic x(4) value spaces.
-			05 filler				   pic x(4) value "Type".
-			05 filler				   pic x(4) value 
+            05 filler                  pic x(4) value spaces.
+            05 filler                  pic x(4) value "Type".
+            05 filler                  pic x(4) value 
                         spaces.
-			05 filler				   pic x(6) value "Number".
-			05 filler				   pic x(3) value spaces.
-			05 filler				   pic x(6) value 
+            05 filler                  pic x(6) value "Number".
+            05 filler                  pic x(3) value spaces.
+            05 filler                  pic x(6) value 
                        "Number".
-			05 filler				   pic x(3) value spaces.
-			05 filler				   pic x(4) value 
+            05 filler                  pic x(3) value spaces.
+            05 filler                  pic x(4) value 
                        "Code".
-			05 filler				   pic x(13) value spaces.
-			05 filler				   pic x(5) value "Owing".
-			05 filler				   pic x(3) value 
+            05 filler                  pic x(13) value spaces.
+            05 filler                  pic x(5) value "Owing".
+            05 filler                  pic x(3) value 
                         spaces.
 
-	   01 ws-detail-line.
-       	   05 filler				                       pic x(2) 
+       01 ws-detail-line.
+           05 filler                                       pic x(2) 
             value
             spaces.
-			05 ws-dl-trans-code		   pic x.
-			05 filler				                   pic x(8) value 
+            05 ws-dl-trans-code        pic x.
+            05 filler                                  pic x(8) value 
             spaces.
-			05 ws-dl-trans-amount	   pic $$,$$9.99.
-			05 filler				                   pic x(2) 
+            05 ws-dl-trans-amount      pic $$,$$9.99.
+            05 filler                                  pic x(2) 
             value
             spaces.
-			05 ws-dl-pay-type		       pic xx.
-			05 filler				                   pic x(6) value 
+            05 ws-dl-pay-type              pic xx.
+            05 filler                                  pic x(6) value 
             spaces.
-			05 ws-dl-store-num		   pic xx.
-			05 filler				                   pic x(5) value 
+            05 ws-dl-store-num         pic xx.
+            05 filler                                  pic x(5) value 
             spaces.
-			05 ws-dl-invoice-num	   pic x(9).
-			05 filler				                   pic x value 
+            05 ws-dl-invoice-num       pic x(9).
+            05 filler                                  pic x value 
             spaces.
-			05 ws-dl-sku-code			   pic x(15).            
-			05 filler				                   pic x value 
+            05 ws-dl-sku-code              pic x(15).            
+            05 filler                                  pic x value 
             spaces.
-			05 ws-dl-tax-owing		   pic $,$$9.99 value spaces.
+            05 ws-dl-tax-owing         pic $,$$9.99 value spaces.
 
-	   01 ws-summary-line-1.
-			05 filler				          pic x(17) value spaces.   
-			05 filler				           pic x(12) value 
+       01 ws-summary-line-1.
+            05 filler                         pic x(17) value spaces.   
+            05 filler                          pic x(12) value 
             "Total Number".
-			05 filler				          pic x(9) value spaces.
-			05 filler				          pic x(12) value 
+            05 filler                         pic x(9) value spaces.
+            05 filler                         pic x(12) value 
             "Total Amount".
             
        01 ws-summary-line-2.
-			05 filler				           pic x(12) value 
+            05 filler                          pic x(12) value 
             "S&L RECORDS".
-			05 filler				           pic x(9) value spaces.
-			05 ws-sm-sandl-total
-											           pic zz9.
-			05 filler				           pic x(15) value spaces.
-			05 ws-sm-sandl-amount
-											           pic $$$,$$9.99.
+            05 filler                          pic x(9) value spaces.
+            05 ws-sm-sandl-total
+                                                       pic zz9.
+            05 filler                          pic x(15) value spaces.
+            05 ws-sm-sandl-amount
+                                                       pic $$$,$$9.99.
                                                
-	   01 ws-summary-line-3.
-			05 filler				           pic x(12) value 
+       01 ws-summary-line-3.
+            05 filler                          pic x(12) value 
             "S    RECORDS".
-			05 filler				           pic x(9) value spaces.
-			05 ws-sm-s-total
-												       pic zz9.
-			05 filler				           pic x(15) value spaces.
-			05 ws-sm-s-amount
-												       pic$$$,$$9.99.  
+            05 filler                          pic x(9) value spaces.
+            05 ws-sm-s-total
+                                                       pic zz9.
+            05 filler                          pic x(15) value spaces.
+            05 ws-sm-s-amount
+                                                       pic$$$,$$9.99.  
                                                    
-	    01 ws-summary-line-4.
-			05 filler				           pic x(12) value 
+        01 ws-summary-line-4.
+            05 filler                          pic x(12) value 
             "L    RECORDS".
-			05 filler				           pic x(9) value spaces.
-			05 ws-sm-l-total
-													   pic zz9.
-			05 filler				           pic x(15) value spaces.
-			05 ws-sm-l-amount
-													   pic $$$,$$9.99.
-
-	    01 ws-summary-line-5.
-			05 filler				           pic x(17) value spaces.
-			05 filler				           pic x(12) value 
+            05 filler                          pic x(9) value spaces.
+            05 ws-sm-l-total
+                                                       pic zz9.
+            05 filler                          pic x(15) value spaces.
+            05 ws-sm-l-amount
+                                                       pic $$$,$$9.99.
+
+        01 ws-summary-line-5.
+            05 filler                          pic x(17) value spaces.
+            05 filler                          pic x(12) value 
             "Total Number".
-			05 filler				           pic x(10) value spaces.
-			05 filler				           pic x(10) value 
+            05 filler                          pic x(10) value spaces.
+            05 filler                          pic x(10) value 
             "Percentage".
             
-	   01 ws-summary-line-6.
-			05 filler				           pic x(12) value "Cash".
-			05 filler				           pic x(9) value spaces.
-			05 ws-sm-cash-total
-												       pic zz9.
-			05 filler				           pic x(17) value spaces.
-			05 ws-sm-cash-percentage
-												       pic z9.99.
-			05 filler				           pic x value "%".
+       01 ws-summary-line-6.
+            05 filler                          pic x(12) value "Cash".
+            05 filler                          pic x(9) value spaces.
+            05 ws-sm-cash-total
+                                                       pic zz9.
+            05 filler                          pic x(17) value spaces.
+            05 ws-sm-cash-percentage
+                                                       pic z9.99.
+            05 filler                          pic x value "%".
                                                       
-	    01 ws-summary-line-7.
-			05 filler				           pic x(12) value 
+        01 ws-summary-line-7.
+            05 filler                          pic x(12) value 
             "Credit  Card".
-			05 filler				           pic x(9) value spaces.
-			05 ws-sm-credit-total
-													   pic zz9.
-			05 filler				           pic x(17) value spaces.
-			05 ws-sm-credit-percentage
-													   pic z9.99.
-			05 filler				           pic x value "%".
+            05 filler                          pic x(9) value spaces.
+            05 ws-sm-credit-total
+                                                       pic zz9.
+            05 filler                          pic x(17) value spaces.
+            05 ws-sm-credit-percentage
+                                                       pic z9.99.
+            05 filler                          pic x value "%".
             
-	    01 ws-summary-line-8.
-			05 filler				           pic x(12) value
-               "Debit	Card".
-			05 filler				           pic x(9) value spaces.
-			05 ws-sm-debit-total
-													   pic zz9.
-			05 filler				           pic x(17) value spaces.
-			05 ws-sm-debit-percentage
-													   pic z9.99.
-			05 filler				           pic x value "%".
+        01 ws-summary-line-8.
+            05 filler                          pic x(12) value
+               "Debit   Card".
+            05 filler                          pic x(9) value spaces.
+            05 ws-sm-debit-total
+                                                       pic zz9.
+            05 filler                          pic x(17) value spaces.
+            05 ws-sm-debit-percentage
+                                                       pic z9.99.
+            05 filler                          pic x value "%".
       
        01 ws-summary-line-9.
-			05 filler				           pic x(16) value 
+            05 filler                          pic x(16) value 
             "Total Tax  Owing".
-			05 filler				           pic x(5) value 
+            05 filler                          pic x(5) value 
             spaces.
-			05 ws-sm-total-tax	   pic $$$,$$9.99.
+            05 ws-sm-total-tax     pic $$$,$$9.99.
 
-	   01 ws-summary-line-10.
-			05 filler				   pic x(39) value
+       01 ws-summary-line-10.
+            05 filler                  pic x(39) value
        "Highest S&L Transaction Amount is Store".
-			05 filler				   pic x value spaces.
-			05 ws-sm-high-store		   pic Z9.
+            05 filler                  pic x value spaces.
+            05 ws-sm-high-store        pic Z9.
         
-	    01 ws-summary-line-11.
-			05 filler				   pic x(39) value
-							  "Lowest  S&L Transaction Amount is Store".
-			05 filler				   pic x value spaces.
-			05 ws-sm-low-store
+        01 ws-summary-line-11.
+            05 filler                  pic x(39) value
+                              "Lowest  S&L Transaction Amount is Store".
+            05 filler                  pic x value spaces.
+            05 ws-sm-low-store
                                                pic Z9.
-            
+
+       01 ws-summary-store-header.
+            05 filler                  pic x(21) value
+               "S&L TOTALS BY STORE".
+            05 filler                  pic x(8) value spaces.
+            05 filler                  pic x(12) value
+               "Total Amount".
+
+       01 ws-summary-store-detail.
+            05 filler                  pic x(6) value
+               "Store ".
+            05 ws-sm-store-num         pic Z9.
+            05 filler                  pic x(17) value spaces.
+            05 ws-sm-store-amount
+                                                   pic $$$,$$9.99.
+
+       01 ws-summary-sku-header.
+            05 filler                  pic x(19) value
+               "SKU SALES FREQUENCY".
+            05 filler                  pic x(6) value spaces.
+            05 filler                  pic x(8) value
+               "Quantity".
+            05 filler                  pic x(5) value spaces.
+            05 filler                  pic x(12) value
+               "Total Amount".
+
+       01 ws-summary-sku-detail.
+            05 ws-sm-sku-code          pic x(15).
+            05 filler                  pic x(10) value spaces.
+            05 ws-sm-sku-qty           pic zz9.
+            05 filler                  pic x(10) value spaces.
+            05 ws-sm-sku-amount
+                                                   pic $$$,$$9.99.
+
        procedure division.
-	   000-main.
-		   move ws-false-const to ws-eof-flag.
-
-		   open input sale-and-layaway-file,
-			 output report-file.
-             
-		   read sale-and-layaway-file
-			   at end
-				   move ws-true-const to ws-eof-flag.
-		   perform 100-print-headers.
-           
-		   perform  200-process-record
-			 until ws-eof-flag = ws-true-const.
-             
-		   perform 800-print-summary.
-
-		   close sale-and-layaway-file,
-			 report-file.
-             
+       000-main.
+           move ws-false-const to ws-eof-flag.
+
+           perform 140-open-audit-log.
+           perform 145-write-audit-start.
+           perform 107-init-store-table.
+
+           perform 120-check-for-restart.
+
+           open input sale-and-layaway-file.
+
+           if ws-sandl-file-status not = "00"
+               perform 148-write-audit-abend
+               goback
+           end-if.
+
+           perform 105-open-layaway-balance.
+
+           if ws-restart-count is greater than zero
+               open extend report-file,
+                 extend sales-totals-file
+               perform 130-skip-to-checkpoint
+           else
+               open output report-file,
+                 output sales-totals-file
+               read sale-and-layaway-file
+                   at end
+                       move ws-true-const to ws-eof-flag
+               end-read
+               perform 100-print-headers
+           end-if.
+
+           perform  200-process-record
+             until ws-eof-flag = ws-true-const.
+
+           perform 800-print-summary.
+           perform 950-clear-checkpoint.
+           perform 960-write-audit-end.
+
+           close sale-and-layaway-file,
+             report-file,
+             layaway-balance-file,
+             sales-totals-file.
+
            goback.
-	   100-print-headers.
-		  write report-line from ws-heading.
-		   perform 150-print-column-headers.
+
+      *Loads the table of currently active stores. Opening a new
+      *store is adding one more entry here and bumping the occurs
+      *count - the routing and reporting logic below never changes.
+       107-init-store-table.
+           move zero to ws-store-sandl-total (1)
+                         ws-store-sandl-total (2)
+                         ws-store-sandl-total (3)
+                         ws-store-sandl-total (4)
+                         ws-store-sandl-total (5)
+                         ws-store-sandl-total (6).
+           move 01 to ws-store-code-entry (1).
+           move 02 to ws-store-code-entry (2).
+           move 03 to ws-store-code-entry (3).
+           move 04 to ws-store-code-entry (4).
+           move 05 to ws-store-code-entry (5).
+           move 12 to ws-store-code-entry (6).
+
+      *Opens the layaway balance file for update, creating it first
+      *if this is the very first run and it does not exist yet.
+       105-open-layaway-balance.
+           open i-o layaway-balance-file.
+
+           if ws-lb-file-status not = "00"
+               open output layaway-balance-file
+               close layaway-balance-file
+               open i-o layaway-balance-file
+           end-if.
+
+      *Opens the shared audit log for update, creating it first if
+      *this is the very first run and it does not exist yet.
+       140-open-audit-log.
+           open extend audit-log-file.
+
+           if ws-audit-file-status not = "00"
+               open output audit-log-file
+               close audit-log-file
+               open extend audit-log-file
+           end-if.
+
+      *Records that this run started, before any records are read,
+      *so a crash that never reaches 960-write-audit-end still leaves
+      *a trace in the log.
+       145-write-audit-start.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_3" to al-program-id.
+           move zero to al-records-read.
+           move zero to al-records-rejected.
+           move "STARTED" to al-run-status.
+           write audit-log-record.
+
+      *valid.dat is built by Program_1 - if this program is ever run
+      *before Program_1 has created it (a real possibility now that
+      *007 makes this program depend on it), record the failure in
+      *the shared audit log instead of abending uncaught.
+       148-write-audit-abend.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_3" to al-program-id.
+           move zero to al-records-read.
+           move zero to al-records-rejected.
+           move "ABNORMAL" to al-run-status.
+           write audit-log-record.
+           close audit-log-file.
+           move 1 to return-code.
+
+      *Picks up the record number of the last checkpoint, if any, so
+      *this run can skip straight past records already processed by
+      *an earlier abended run.
+       120-check-for-restart.
+           move zero to ws-restart-count.
+
+           open input restart-file.
+           if ws-restart-file-status = "00"
+               read restart-file
+                   at end
+                       move zero to ws-restart-count
+                   not at end
+                       move rs-last-record-count to ws-restart-count
+                       perform 125-restore-checkpoint-totals
+               end-read
+               close restart-file
+           end-if.
+
+      *Reloads every total carried in the header record, rebuilds the
+      *store table from it, and rereads the sku-freq detail records
+      *that follow it so the sku sales-frequency section comes out
+      *right on a restarted run too.
+       125-restore-checkpoint-totals.
+           move rs-total-records to ws-total-records.
+           move rs-total-sandl to ws-total-sandl.
+           move rs-sanal-amount to ws-sanal-amount.
+           move rs-total-s to ws-total-s.
+           move rs-s-amount to ws-s-amount.
+           move rs-total-l to ws-total-l.
+           move rs-l-amount to ws-l-amount.
+           move rs-total-ca to ws-total-ca.
+           move rs-total-cr to ws-total-cr.
+           move rs-total-db to ws-total-db.
+           move rs-total-tax-ow to ws-total-tax-ow.
+           move rs-sku-freq-count to ws-sku-freq-count.
+
+           perform 126-restore-store-total
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx is greater than 6.
+
+           perform 127-restore-sku-checkpoint-entry
+             varying ws-sku-freq-idx from 1 by 1
+             until ws-sku-freq-idx is greater than ws-sku-freq-count.
+
+       126-restore-store-total.
+           move rs-store-total (ws-store-idx)
+             to ws-store-sandl-total (ws-store-idx).
+
+       127-restore-sku-checkpoint-entry.
+           read restart-file
+               at end
+                   continue
+           end-read.
+           move rs-freq-sku-code to ws-sku-freq-code (ws-sku-freq-idx).
+           move rs-freq-qty to ws-sku-freq-qty (ws-sku-freq-idx).
+           move rs-freq-amount to ws-sku-freq-amount (ws-sku-freq-idx).
+
+      *Reads (and discards, without reprocessing) the records already
+      *accounted for by the last checkpoint, then primes the buffer
+      *with the first record still to come - the same single priming
+      *read 000-main does for record one on a non-restart run - so
+      *200-process-record's first call processes the next unprocessed
+      *record, not the last one the abended run already reported.
+       130-skip-to-checkpoint.
+           perform 135-skip-one-record
+               until ws-records-skipped is greater than
+                 or equal to ws-restart-count
+               or ws-eof-flag = ws-true-const.
+
+      *This priming read does not touch ws-record-number-count -
+      *200-process-record's own first statement counts the buffered
+      *record when it is actually processed, the same as the
+      *non-restart priming read above.
+           if ws-eof-flag not = ws-true-const
+               read sale-and-layaway-file
+                   at end
+                       move ws-true-const to ws-eof-flag
+               end-read
+           end-if.
+
+       135-skip-one-record.
+           add ws-one to ws-records-skipped.
+           add ws-one to ws-record-number-count.
+
+           read sale-and-layaway-file
+               at end
+                   move ws-true-const to ws-eof-flag.
+
+       100-print-headers.
+          write report-line from ws-heading.
+           perform 150-print-column-headers.
            
-	   150-print-column-headers.
+       150-print-column-headers.
       * Increment page values
-		   add ws-one to ws-page-num.
-		   move ws-page-num to ws-current-pg-num.
+           add ws-one to ws-page-num.
+           move ws-page-num to ws-current-pg-num.
            
       * Print Headings    
            write report-line from ws-heading-2 after advancing 
-			 ws-one  line.
-		   write report-line from ws-column-heading-1
+             ws-one  line.
+           write report-line from ws-column-heading-1
                after advancing ws-one line.
            write report-line from ws-column-heading-2.
 
-	   200-process-record.
-       
-		   perform 300-calculate-transaction-amount.
-		   perform 400-process-payment-type.
-		   perform 600-process-transaction-code.
-		   perform 700-print-detail-line.
-       
-           if ws-page-full then
-           	   perform 250-page-full
-		   end-if
-       
-		   read sale-and-layaway-file
-			   at end
-					 move ws-true-const to ws-eof-flag.
-
-	   250-page-full.
-		   write report-line from spaces after advancing page.
-		   perform 150-print-column-headers.
-		   move ws-zero to ws-page-records.
-
-	   300-calculate-transaction-amount.
-		   compute ws-calc-tax rounded = ws-trans-percent *
-			 il-transaction-amount.
-		   add ws-calc-tax to ws-total-tax-ow.
-
-	   400-process-payment-type.
-
-	  * Determine the payment type
-		   if il-payment-cash-88 then
-				   perform 425-payment-ca
-				   else if il-payment-credit-88 then
-						   perform 450-payment-cr
-				   else
-						   if il-payment-debit-88 then
-								   perform 475-payment-db
-						   end-if
-				   end-if
-		   end-if.
-
-	   425-payment-ca.
-		   add ws-one to ws-total-ca.
-	   450-payment-cr.
-       	  add ws-one   to ws-total-cr.
-	   475-payment-db.
-		   add ws-one to ws-total-db.
-
-	   500-process-store.
-		   if il-store-01-88 then
-				   add il-transaction-amount to ws-sandl-01-total
-		   else
-				   if il-store-02-88 then
-						   add il-transaction-amount to
-							 ws-sandl-02-total
-				   else
-						   if il-store-03-88 then
-								   add il-transaction-amount to
-									 ws-sandl-03-total
-						   else
-								   if il-store-04-88 then
-										   add il-transaction-amount to
-											 ws-sandl-04-total
-											 else if il-store-05-88 then
-												   add
-												   il-transaction-amount
-													 to
-													 ws-sandl-05-total
-													 else if
-                                                    il-store-12-88
-													 then                                            
-														 add
-												   il-transaction-amount
-														   to
-													   ws-sandl-12-total
-												   end-if
-										   end-if
-								   end-if
-
-						   end-if
-				   end-if.
+       200-process-record.
+           add ws-one to ws-record-number-count.
+
+      *    valid.dat also carries return ('R') records for
+      *    Program_4 - this report only cares about sales and
+      *    layaway.
+           if il-sale-and-layaway-transac-88
+               perform 300-calculate-transaction-amount
+               perform 400-process-payment-type
+               perform 600-process-transaction-code
+               perform 700-print-detail-line
+
+               if ws-page-full then
+                   perform 250-page-full
+               end-if
+           end-if
+
+           perform 905-checkpoint-if-due.
+
+           read sale-and-layaway-file
+               at end
+                     move ws-true-const to ws-eof-flag.
+
+       250-page-full.
+           write report-line from spaces after advancing page.
+           perform 150-print-column-headers.
+           move ws-zero to ws-page-records.
+
+       300-calculate-transaction-amount.
+           compute ws-calc-tax rounded = ws-trans-percent *
+             il-transaction-amount.
+           add ws-calc-tax to ws-total-tax-ow.
+
+       400-process-payment-type.
+
+      * Determine the payment type
+           if il-payment-cash-88 then
+                   perform 425-payment-ca
+                   else if il-payment-credit-88 then
+                           perform 450-payment-cr
+                   else
+                           if il-payment-debit-88 then
+                                   perform 475-payment-db
+                           end-if
+                   end-if
+           end-if.
+
+       425-payment-ca.
+           add ws-one to ws-total-ca.
+       450-payment-cr.
+          add ws-one   to ws-total-cr.
+       475-payment-db.
+           add ws-one to ws-total-db.
+
+       500-process-store.
+           move il-store-number to ws-store-lookup-code.
+           search all ws-store-entry
+               at end
+                   continue
+               when ws-store-code-entry (ws-store-idx) =
+                 ws-store-lookup-code
+                   add il-transaction-amount to
+                     ws-store-sandl-total (ws-store-idx)
+           end-search.
 
  
        600-process-transaction-code. 
        
       * Update code totals and total amounts
-		   if il-sale-and-layaway-transac-88 then
-				   add ws-one to ws-total-sandl
+           if il-sale-and-layaway-transac-88 then
+                   add ws-one to ws-total-sandl
                    add il-transaction-amount  to ws-sanal-amount
-				   perform 500-process-store
-		   end-if.
+                   perform 500-process-store
+                   perform 560-accumulate-sku-frequency
+           end-if.
 
-		   if il-sale-transac-88 then
+           if il-sale-transac-88 then
                add ws-one to ws-total-s
-			   add il-transaction-amount to ws-s-amount
-					 else if il-layaway-transac-88 then
-					    add ws-one to ws-total-l
-						add il-transaction-amount to ws-l-amount
-				   end-if
-		   end-if.
+               add il-transaction-amount to ws-s-amount
+                     else if il-layaway-transac-88 then
+                        add ws-one to ws-total-l
+                        add il-transaction-amount to ws-l-amount
+                        perform 650-update-layaway-balance
+                   end-if
+           end-if.
+
+      *A layaway transaction is a deposit, not a finished sale - add
+      *the payment to whatever balance is still outstanding for this
+      *invoice, or open a new balance if this is the first deposit.
+       650-update-layaway-balance.
+           move il-invoice-number to lb-invoice-number.
+
+           read layaway-balance-file
+               invalid key
+                   move il-transaction-amount to lb-balance-amount
+                   write layaway-balance-record
+               not invalid key
+                   add il-transaction-amount to lb-balance-amount
+                   rewrite layaway-balance-record
+           end-read.
 
+      *Finds this SKU's entry in ws-sku-freq-table and adds to its
+      *quantity/amount, or opens a new entry at the end of the table
+      *if this is the first time the SKU has been seen today.
+       560-accumulate-sku-frequency.
+           move ws-false-const to ws-sku-freq-found.
 
-	   700-print-detail-line.
+           perform 565-find-one-sku-entry
+             varying ws-sku-freq-idx from 1 by 1
+             until ws-sku-freq-idx is greater than ws-sku-freq-count
+             or ws-sku-freq-found = ws-true-const.
+
+      *Guarded against ws-sku-freq-table's occurs 1 to 5000 limit, the
+      *same way Program_1's 370-check-duplicate-invoice guards
+      *ws-invoice-table - a new SKU seen once the table is full is
+      *simply not added to the frequency report.
+           if ws-sku-freq-found = ws-false-const
+             and ws-sku-freq-count is less than 5000
+               add ws-one to ws-sku-freq-count
+               move il-sku-code to
+                 ws-sku-freq-code (ws-sku-freq-count)
+               move ws-one to ws-sku-freq-qty (ws-sku-freq-count)
+               move il-transaction-amount to
+                 ws-sku-freq-amount (ws-sku-freq-count)
+           end-if.
+
+       565-find-one-sku-entry.
+           if ws-sku-freq-code (ws-sku-freq-idx) = il-sku-code
+               move ws-true-const to ws-sku-freq-found
+               add ws-one to ws-sku-freq-qty (ws-sku-freq-idx)
+               add il-transaction-amount to
+                 ws-sku-freq-amount (ws-sku-freq-idx)
+           end-if.
+
+       700-print-detail-line.
        
       * Move the neccessary values to detail line
-		   move il-transaction-code
+           move il-transaction-code
              to ws-dl-trans-code.
-		   move il-invoice-number
+           move il-invoice-number
              to ws-dl-invoice-num.
-		   move il-transaction-amount
+           move il-transaction-amount
              to ws-dl-trans-amount.
-		   move il-store-number
+           move il-store-number
              to ws-dl-store-num.
-		   move il-sku-code
+           move il-sku-code
              to ws-dl-sku-code.
-		   move il-payment-type
+           move il-payment-type
              to ws-dl-pay-type.
-		   move ws-calc-tax
+           move ws-calc-tax
              to ws-dl-tax-owing.
 
-	  * Update page values
-		   add ws-one
+      * Update page values
+           add ws-one
              to ws-page-records.
-		   add ws-one
+           add ws-one
              to ws-total-records.
 
       * Print detail line
-		   write report-line from ws-detail-line.
+           write report-line from ws-detail-line.
            
            
        800-print-summary.
 
-	  * Calculate summary values
-		   compute ws-cr-percent rounded= ws-total-cr /
-             ws-total-records    *
-			 ws-hundred.             
-		   compute ws-ca-percent rounded= ws-total-ca /
-             ws-total-records   *
-			 ws-hundred.
-		   compute ws-db-percent rounded = ws-total-db /
-             ws-total-records    *
-			 ws-hundred.
-
-	  * Move appropriate values to summary values
-		   move ws-total-sandl  to ws-sm-sandl-total. 
-		   move ws-total-s           to ws-sm-s-total.
-		   move ws-total-l            to ws-sm-l-total.
-		   move ws-total-ca        to ws-sm-cash-total.
-		   move ws-total-cr         to ws-sm-credit-total.
-		   move ws-total-db        to ws-sm-debit-total.
-		   move ws-cr-percent  to ws-sm-credit-percentage.
-		   move ws-ca-percent  to ws-sm-cash-percentage.
-		   move ws-db-percent to ws-sm-debit-percentage.
-		   move ws-s-amount    to ws-sm-s-amount.
-		   move ws-l-amount     to ws-sm-l-amount.
-		   move ws-sanal-amount
+      * Calculate summary values
+           if ws-total-records is greater than zero
+               compute ws-cr-percent rounded= ws-total-cr /
+                 ws-total-records    *
+                 ws-hundred
+               compute ws-ca-percent rounded= ws-total-ca /
+                 ws-total-records   *
+                 ws-hundred
+               compute ws-db-percent rounded = ws-total-db /
+                 ws-total-records    *
+                 ws-hundred
+           else
+               move zero to ws-cr-percent
+               move zero to ws-ca-percent
+               move zero to ws-db-percent
+           end-if.
+
+      * Move appropriate values to summary values
+           move ws-total-sandl  to ws-sm-sandl-total. 
+           move ws-total-s           to ws-sm-s-total.
+           move ws-total-l            to ws-sm-l-total.
+           move ws-total-ca        to ws-sm-cash-total.
+           move ws-total-cr         to ws-sm-credit-total.
+           move ws-total-db        to ws-sm-debit-total.
+           move ws-cr-percent  to ws-sm-credit-percentage.
+           move ws-ca-percent  to ws-sm-cash-percentage.
+           move ws-db-percent to ws-sm-debit-percentage.
+           move ws-s-amount    to ws-sm-s-amount.
+           move ws-l-amount     to ws-sm-l-amount.
+           move ws-sanal-amount
              to ws-sm-sandl-amount.
-		   move ws-total-tax-ow to ws-sm-total-tax.
-
-	  * Determine the highest S & L transaction amount
-		   move ws-store-01 to ws-sm-high-store.
-		   move ws-sandl-01-total to ws-highest-sandl.
-		   if ws-sandl-02-total is greater than ws-highest-sandl then
-						 move ws-sandl-02-total to ws-highest-sandl
-						 move ws-store-02		to ws-sm-high-store
-
-		   else
-						 if ws-sandl-03-total is greater than
-						   ws-highest-sandl then
-									   move ws-sandl-03-total to
-										 ws-highest-sandl
-									   move ws-store-03		  to
-										 ws-sm-high-store
-						 else
-									   if ws-sandl-04-total is
-										 greater
-										 than ws-highest-sandl then
-												 move ws-sandl-04-total
-												   to ws-highest-sandl
-												 move ws-store-04 to
-												   ws-sm-high-store
-												   else
-												 if
-												   ws-sandl-05-total
-												   is
-												   greater than
-												   ws-highest-sandl then
-															 move
-													   ws-sandl-05-total
-															   to
-														ws-highest-sandl
-															 move
-															 ws-store-05
-															   to
-														ws-sm-high-store
-												 else
-															 if
-													   ws-sandl-12-total
-															   is
-															   greater
-															   than
-														ws-highest-sandl
-															   then
-																   move
-													   ws-sandl-12-total
-																	 to
-														ws-highest-sandl
-																   move
-															 ws-store-12
-																	 to
-														ws-sm-high-store
-			end-if
-			end-if
-									   end-if
-						 end-if.
-                         
-* Determine the lowest  S & L transaction amount
-						   
-		   move ws-store-01 to ws-sm-low-store.
-		   move ws-sandl-01-total to ws-lowest-sandl.
-		   if ws-sandl-02-total is less than ws-lowest-sandl then
-						 move ws-sandl-02-total to ws-lowest-sandl
-						 move ws-store-02		to ws-sm-low-store
-		   else
-						 if ws-sandl-03-total is less than
-						   ws-lowest-sandl then
-									   move ws-sandl-03-total to
-										 ws-lowest-sandl
-									   move ws-store-03		  to
-										 ws-sm-low-store
-						 else
-									   if ws-sandl-04-total is
-										 less
-										 than ws-lowest-sandl then
-												 move ws-sandl-04-total
-												   to ws-lowest-sandl
-												 move ws-store-04 to
-												   ws-sm-low-store
-												   else
-												 if
-												   ws-sandl-05-total
-												   is
-												   less than
-												   ws-lowest-sandl then
-															 move
-													   ws-sandl-05-total
-															   to
-														 ws-lowest-sandl
-															 move
-															 ws-store-05
-															   to
-														 ws-sm-low-store
-												 else
-															 if
-													   ws-sandl-12-total
-															   is
-															   less
-															   than
-														 ws-lowest-sandl
-															   then
-																   move
-													   ws-sandl-12-total
-																	 to
-														 ws-lowest-sandl
-																   move
-															 ws-store-12
-																	 to
-														 ws-sm-low-store
-															 end-if
-												 end-if
-									   end-if
-						 end-if.
-
-	  * Print summary values
-		   write report-line from ws-summary-line-1 after advancing 
+           move ws-total-tax-ow to ws-sm-total-tax.
+
+      * Determine the highest and lowest S & L transaction amounts
+      * by scanning the store table instead of comparing named
+      * fields one store at a time.
+           move 1 to ws-high-store-idx ws-low-store-idx.
+           move ws-store-sandl-total (1) to ws-highest-sandl
+                                             ws-lowest-sandl.
+
+           perform 815-find-high-low-store
+             varying ws-store-idx from 2 by 1
+             until ws-store-idx is greater than 6.
+
+           move ws-store-code-entry (ws-high-store-idx)
+             to ws-sm-high-store.
+           move ws-store-code-entry (ws-low-store-idx)
+             to ws-sm-low-store.
+
+      * Print summary values
+           write report-line from ws-summary-line-1 after advancing 
            ws-one lines.
-		   write report-line from ws-summary-line-2.
-		   write report-line from ws-summary-line-3.
-		   write report-line from ws-summary-line-4.
-		   write report-line from ws-summary-line-5 after advancing 
-			 ws-one lines.
-		   write report-line from ws-summary-line-6.
-		   write report-line from ws-summary-line-7.
-		   write report-line from ws-summary-line-8.
-		   write report-line from ws-summary-line-9 after advancing 
-			 ws-one lines.
-		   write report-line from ws-summary-line-10.
-		   write report-line from ws-summary-line-11.
+           write report-line from ws-summary-line-2.
+           write report-line from ws-summary-line-3.
+           write report-line from ws-summary-line-4.
+           write report-line from ws-summary-line-5 after advancing 
+             ws-one lines.
+           write report-line from ws-summary-line-6.
+           write report-line from ws-summary-line-7.
+           write report-line from ws-summary-line-8.
+           write report-line from ws-summary-line-9 after advancing 
+             ws-one lines.
+           write report-line from ws-summary-line-10.
+           write report-line from ws-summary-line-11.
+
+           perform 820-print-store-breakdown.
+           perform 860-print-sku-frequency.
+           perform 830-write-revenue-totals.
+
+      * Print the full per-store distribution, not just the extremes.
+      * Loops over whatever is in the store table, so a new store
+      * entry in 107-init-store-table shows up here automatically.
+       820-print-store-breakdown.
+           write report-line from ws-summary-store-header
+             after advancing ws-one lines.
+
+           perform 825-print-one-store-line
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx is greater than 6.
+
+       825-print-one-store-line.
+           move ws-store-code-entry (ws-store-idx) to ws-sm-store-num.
+           move ws-store-sandl-total (ws-store-idx)
+             to ws-sm-store-amount.
+           write report-line from ws-summary-store-detail.
+
+      *Scans one store table entry for 800-print-summary, keeping
+      *the running high/low totals and their table indexes.
+       815-find-high-low-store.
+           if ws-store-sandl-total (ws-store-idx) is greater than
+             ws-highest-sandl
+               move ws-store-sandl-total (ws-store-idx)
+                 to ws-highest-sandl
+               move ws-store-idx to ws-high-store-idx
+           end-if.
+           if ws-store-sandl-total (ws-store-idx) is less than
+             ws-lowest-sandl
+               move ws-store-sandl-total (ws-store-idx)
+                 to ws-lowest-sandl
+               move ws-store-idx to ws-low-store-idx
+           end-if.
+
+      *Sorts ws-sku-freq-table highest-to-lowest by quantity sold and
+      *prints it, so merchandising can see top/bottom sellers without
+      *tallying the detail lines by hand.
+       860-print-sku-frequency.
+           perform 870-sort-sku-frequency.
+
+           write report-line from ws-summary-sku-header
+             after advancing ws-one lines.
+
+           perform 865-print-one-sku-line
+             varying ws-sku-freq-idx from 1 by 1
+             until ws-sku-freq-idx is greater than ws-sku-freq-count.
+
+       865-print-one-sku-line.
+           move ws-sku-freq-code (ws-sku-freq-idx) to ws-sm-sku-code.
+           move ws-sku-freq-qty (ws-sku-freq-idx) to ws-sm-sku-qty.
+           move ws-sku-freq-amount (ws-sku-freq-idx)
+             to ws-sm-sku-amount.
+           write report-line from ws-summary-sku-detail.
+
+      *Plain bubble sort, descending by quantity sold - the table
+      *only holds the SKUs that actually sold today, so it is never
+      *large enough to need anything fancier.
+       870-sort-sku-frequency.
+           perform 875-bubble-pass
+             varying ws-sku-sort-i from 1 by 1
+             until ws-sku-sort-i is greater than or equal to
+               ws-sku-freq-count.
+
+       875-bubble-pass.
+           compute ws-sku-sort-limit =
+             ws-sku-freq-count - ws-sku-sort-i.
+
+           perform 878-compare-and-swap
+             varying ws-sku-sort-j from 1 by 1
+             until ws-sku-sort-j is greater than ws-sku-sort-limit.
+
+       878-compare-and-swap.
+           if ws-sku-freq-qty (ws-sku-sort-j) is less than
+             ws-sku-freq-qty (ws-sku-sort-j + 1)
+               move ws-sku-freq-code (ws-sku-sort-j)
+                 to ws-sku-freq-swap-code
+               move ws-sku-freq-qty (ws-sku-sort-j)
+                 to ws-sku-freq-swap-qty
+               move ws-sku-freq-amount (ws-sku-sort-j)
+                 to ws-sku-freq-swap-amount
+
+               move ws-sku-freq-code (ws-sku-sort-j + 1)
+                 to ws-sku-freq-code (ws-sku-sort-j)
+               move ws-sku-freq-qty (ws-sku-sort-j + 1)
+                 to ws-sku-freq-qty (ws-sku-sort-j)
+               move ws-sku-freq-amount (ws-sku-sort-j + 1)
+                 to ws-sku-freq-amount (ws-sku-sort-j)
+
+               move ws-sku-freq-swap-code
+                 to ws-sku-freq-code (ws-sku-sort-j + 1)
+               move ws-sku-freq-swap-qty
+                 to ws-sku-freq-qty (ws-sku-sort-j + 1)
+               move ws-sku-freq-swap-amount
+                 to ws-sku-freq-amount (ws-sku-sort-j + 1)
+           end-if.
+
+      *Hand today's sales/layaway totals off to the net-revenue report
+       830-write-revenue-totals.
+           move ws-s-amount to st-s-amount.
+           move ws-l-amount to st-l-amount.
+           move ws-total-tax-ow to st-tax-owed.
+           write sales-totals-record.
+
+      *Writes a checkpoint every ws-checkpoint-interval records.
+       905-checkpoint-if-due.
+           divide ws-record-number-count by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+
+           if ws-checkpoint-remainder = zero
+               perform 900-write-checkpoint
+           end-if.
+
+      *Persists every total 600-process-transaction-code and friends
+      *have accumulated so far, plus the store table and the whole
+      *sku-freq table, alongside the checkpoint record number - the
+      *skip loop in 130-skip-to-checkpoint discards records without
+      *rerunning those paragraphs, so a restart has to reload these
+      *totals from here rather than rebuild them.
+       900-write-checkpoint.
+           move ws-record-number-count to rs-last-record-count.
+           move ws-total-records to rs-total-records.
+           move ws-total-sandl to rs-total-sandl.
+           move ws-sanal-amount to rs-sanal-amount.
+           move ws-total-s to rs-total-s.
+           move ws-s-amount to rs-s-amount.
+           move ws-total-l to rs-total-l.
+           move ws-l-amount to rs-l-amount.
+           move ws-total-ca to rs-total-ca.
+           move ws-total-cr to rs-total-cr.
+           move ws-total-db to rs-total-db.
+           move ws-total-tax-ow to rs-total-tax-ow.
+           move ws-sku-freq-count to rs-sku-freq-count.
+
+           perform 910-move-store-total-out
+             varying ws-store-idx from 1 by 1
+             until ws-store-idx is greater than 6.
+
+           open output restart-file.
+           write restart-header-record.
+
+           perform 920-write-sku-checkpoint-entry
+             varying ws-sku-freq-idx from 1 by 1
+             until ws-sku-freq-idx is greater than ws-sku-freq-count.
+
+           close restart-file.
+
+       910-move-store-total-out.
+           move ws-store-sandl-total (ws-store-idx)
+             to rs-store-total (ws-store-idx).
+
+       920-write-sku-checkpoint-entry.
+           move ws-sku-freq-code (ws-sku-freq-idx) to rs-freq-sku-code.
+           move ws-sku-freq-qty (ws-sku-freq-idx) to rs-freq-qty.
+           move ws-sku-freq-amount (ws-sku-freq-idx) to rs-freq-amount.
+           write restart-sku-record.
+
+      *Run completed cleanly - clear the checkpoint so the next run
+      *starts from record one instead of skipping ahead.
+       950-clear-checkpoint.
+           move zero to rs-last-record-count.
+           move zero to rs-total-records.
+           move zero to rs-total-sandl.
+           move zero to rs-sanal-amount.
+           move zero to rs-total-s.
+           move zero to rs-s-amount.
+           move zero to rs-total-l.
+           move zero to rs-l-amount.
+           move zero to rs-total-ca.
+           move zero to rs-total-cr.
+           move zero to rs-total-db.
+           move zero to rs-total-tax-ow.
+           move zero to rs-sku-freq-count.
+           move zero to rs-store-total (1) rs-store-total (2)
+             rs-store-total (3) rs-store-total (4)
+             rs-store-total (5) rs-store-total (6).
+           open output restart-file.
+           write restart-header-record.
+           close restart-file.
+
+      *Records that this run finished normally, with the final read
+      *count, and closes the shared audit log.
+       960-write-audit-end.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_3" to al-program-id.
+           move ws-record-number-count to al-records-read.
+           move zero to al-records-rejected.
+           move "NORMAL" to al-run-status.
+           write audit-log-record.
+           close audit-log-file.
 
        end program Program_3.
\ No newline at end of file
