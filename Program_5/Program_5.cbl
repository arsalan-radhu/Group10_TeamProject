@@ -0,0 +1,212 @@
+       identification division.
+       program-id. Program_5.
+       author. Samuel Jeremiah Kayongo-Mutumba
+       date-written. 8th August 2026.
+      *Program description: This program nets Program_3's sales and
+      * layaway totals against Program_4's return total and prints
+      * one end-of-day net revenue figure, with the tax owing from
+      * both reports reconciled onto a single line.
+
+       environment division.
+
+       configuration section.
+       input-output section.
+
+       file-control.
+
+      *    Sales/layaway totals written by Program_3.
+       select sales-totals-file
+         assign to "../../../../Data/sales-totals.dat"
+         organization is line sequential
+         file status is ws-sales-totals-file-status.
+
+      *    Return totals written by Program_4.
+       select returns-totals-file
+         assign to "../../../../Data/returns-totals.dat"
+         organization is line sequential
+         file status is ws-returns-totals-file-status.
+
+       select report-file
+         assign to "../../../../Data/net-revenue-report.out"
+         organization is line sequential
+         file status is ws-report-file-status.
+
+       data division.
+       file section.
+
+       fd sales-totals-file
+           data record is sales-totals-record.
+
+       01 sales-totals-record.
+         05 st-s-amount              pic 9(6)v99.
+         05 st-l-amount               pic 9(6)v99.
+         05 st-tax-owed              pic 9(6)v99.
+
+       fd returns-totals-file
+           data record is returns-totals-record.
+
+       01 returns-totals-record.
+         05 rt-return-amount        pic 9(6)v99.
+         05 rt-tax-owed             pic 9(5)v99.
+
+       fd report-file
+              data record is report-line
+                   record contains 80 characters.
+
+       01 report-line              pic x(80).
+
+       working-storage section.
+       01 ws-boolean-const.
+            05 ws-true-const            pic x value "Y".
+            05 ws-false-const       pic x value "N".
+
+       01 ws-sales-totals-found           pic x value "N".
+       01 ws-returns-totals-found         pic x value "N".
+
+       01 ws-sales-totals-file-status     pic x(02).
+       01 ws-returns-totals-file-status   pic x(02).
+       01 ws-report-file-status           pic x(02).
+
+       77 ws-one                           pic 9 value 1.
+
+      *Zeroed here rather than left to pick up whatever MOVEs happen
+      *to run - when sales-totals-file/returns-totals-file is missing
+      *or empty, 100-read-sales-totals/150-read-returns-totals hit AT
+      *END and never touch these fields at all, so the zero starting
+      *value is what 200-calculate-net-revenue/800-print-summary
+      *actually use.
+       01 ws-net-calc.
+            05 ws-net-s-amount          pic 9(6)v99 value zero.
+            05 ws-net-l-amount          pic 9(6)v99 value zero.
+            05 ws-net-return-amount     pic 9(6)v99 value zero.
+            05 ws-net-return-tax-owed   pic 9(5)v99 value zero.
+            05 ws-net-revenue           pic s9(7)v99 value zero.
+            05 ws-net-tax-owing         pic 9(7)v99 value zero.
+
+       01 ws-heading.
+         05 filler                     pic x(30)
+           value                      " NET REVENUE REPORT".
+
+       01 ws-summary-line-1.
+         05 filler                     pic x(20)
+           value                      " SALES AMOUNT".
+         05 ws-sm-s-amount             pic $z(9)9.99.
+
+       01 ws-summary-line-2.
+         05 filler                     pic x(20)
+           value                      " LAYAWAY AMOUNT".
+         05 ws-sm-l-amount             pic $z(9)9.99.
+
+       01 ws-summary-line-3.
+         05 filler                     pic x(20)
+           value                      " RETURN AMOUNT".
+         05 ws-sm-return-amount        pic $z(9)9.99.
+
+       01 ws-summary-line-4.
+         05 filler                     pic x(20)
+           value                      " NET REVENUE".
+         05 ws-sm-net-revenue          pic $z(9)9.99-.
+
+       01 ws-summary-line-5.
+         05 filler                     pic x(20)
+           value                      " TOTAL TAX OWING".
+         05 ws-sm-tax-owing            pic $z(9)9.99.
+
+       procedure division.
+       000-main.
+           open input sales-totals-file.
+
+           if ws-sales-totals-file-status = "00"
+               perform 100-read-sales-totals
+               close sales-totals-file
+           else
+               move ws-false-const to ws-sales-totals-found
+           end-if.
+
+           open input returns-totals-file.
+
+           if ws-returns-totals-file-status = "00"
+               perform 150-read-returns-totals
+               close returns-totals-file
+           else
+               move ws-false-const to ws-returns-totals-found
+           end-if.
+
+           perform 200-calculate-net-revenue.
+
+           open output report-file.
+
+           if ws-report-file-status not = "00"
+               display "Program_5 ABEND - report-file status "
+                 ws-report-file-status
+               move 1 to return-code
+               goback
+           end-if.
+
+           perform 800-print-summary.
+
+           close report-file.
+
+           goback.
+
+      *Pick up the sales/layaway totals Program_3 left behind. Called
+      *only once sales-totals-file is confirmed open - a missing or
+      *unreadable totals file leaves ws-sales-totals-found set to "N"
+      *the same way an empty file does, instead of abending uncaught.
+       100-read-sales-totals.
+           read sales-totals-file
+               at end
+                   move ws-false-const to ws-sales-totals-found
+               not at end
+                   move ws-true-const to ws-sales-totals-found
+                   move st-s-amount to ws-net-s-amount
+                   move st-l-amount to ws-net-l-amount
+                   move st-tax-owed to ws-net-tax-owing
+           end-read.
+
+      *Pick up the return total Program_4 left behind. rt-tax-owed is
+      *captured into working storage here, same as the other three
+      *totals, rather than read from the FD record area after the
+      *file has been closed in 200-calculate-net-revenue. Called only
+      *once returns-totals-file is confirmed open - see
+      *100-read-sales-totals above.
+       150-read-returns-totals.
+           read returns-totals-file
+               at end
+                   move ws-false-const to ws-returns-totals-found
+               not at end
+                   move ws-true-const to ws-returns-totals-found
+                   move rt-return-amount to ws-net-return-amount
+                   move rt-tax-owed to ws-net-return-tax-owed
+           end-read.
+
+      *Net revenue is sales plus layaway, less returns; tax owing is
+      *Program_3's ws-total-tax-ow and Program_4's ws-tax-owned added
+      *together.
+       200-calculate-net-revenue.
+           compute ws-net-revenue =
+             ws-net-s-amount + ws-net-l-amount - ws-net-return-amount.
+           add ws-net-return-tax-owed to ws-net-tax-owing.
+
+       800-print-summary.
+           write report-line from ws-heading after advancing
+             ws-one lines.
+
+           move ws-net-s-amount to ws-sm-s-amount.
+           write report-line from ws-summary-line-1 after advancing
+             ws-one lines.
+
+           move ws-net-l-amount to ws-sm-l-amount.
+           write report-line from ws-summary-line-2.
+
+           move ws-net-return-amount to ws-sm-return-amount.
+           write report-line from ws-summary-line-3.
+
+           move ws-net-revenue to ws-sm-net-revenue.
+           write report-line from ws-summary-line-4 after advancing
+             ws-one lines.
+
+           move ws-net-tax-owing to ws-sm-tax-owing.
+           write report-line from ws-summary-line-5.
+
+       end program Program_5.
