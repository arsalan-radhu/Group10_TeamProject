@@ -13,10 +13,16 @@
            assign to "../../../../Data/project6.dat"
            organization is line sequential.
 
-      *    Valid records go here.
+      *    Valid records go here, keyed by invoice number so one
+      *    invoice can be looked up or corrected directly instead of
+      *    scanning the whole file - every record here has already
+      *    passed the duplicate-invoice check, so the key is unique.
            select valid-file
            assign to "../../../../Data/valid.dat"
-           organization is line sequential.
+           organization is indexed
+           access mode is dynamic
+           record key is vl-invoice-number
+           file status is ws-valid-file-status.
 
       *    Invalid records go here.
            select invalid-file
@@ -28,6 +34,29 @@
            assign to "../../../../Data/invalid.out"
            organization is line sequential.
 
+      *    Catalog of valid SKU codes, sorted ascending by SKU code.
+           select sku-master-file
+           assign to "../../../../Data/sku-master.dat"
+           organization is line sequential
+           file status is ws-sku-file-status.
+
+      *    Checkpoint file - holds the record number of the last
+      *    record fully processed, so a rerun after an abend can skip
+      *    back to that point instead of reprocessing (and double-
+      *    counting) records already written to valid-file/invalid-
+      *    file.
+           select restart-file
+           assign to "../../../../Data/program1-restart.dat"
+           organization is line sequential
+           file status is ws-restart-file-status.
+
+      *    Shared run-audit log, appended to by Program_1, Program_3
+      *    and Program_4 on every run.
+           select audit-log-file
+           assign to "../../../../Data/run-audit.log"
+           organization is line sequential
+           file status is ws-audit-file-status.
+
        data division.
        file section.
 
@@ -54,10 +83,10 @@
                        value '-'.
            10 il-invoice-number-000000 pic 9(6).
          05 il-invoice-number-r4 redefines il-invoice-number.
-           10 il-invoice-number-letter pic x(1).
+           10 il-invoice-number-letter-1 pic x(1).
              88 il-invoice-number-1-letter-88
                        value 'A', 'B', 'C', 'D', 'E'.
-           10 il-invoice-number-letter pic x(1).
+           10 il-invoice-number-letter-2 pic x(1).
              88 il-invoice-number-2-letter-88
                        value 'A', 'B', 'C', 'D', 'E'.
            10 filler                   pic x(7).
@@ -80,7 +109,13 @@
            data record is valid-line
            record contains 36 characters.
 
-       01 valid-line                   pic x(36).
+       01 valid-line.
+         05 vl-transaction-code        pic x.
+         05 vl-transaction-amount      pic 9(5)v99.
+         05 vl-payment-type            pic xx.
+         05 vl-store-number            pic xx.
+         05 vl-invoice-number          pic x(9).
+         05 vl-sku-code                pic x(15).
 
        fd invalid-file
            data record is valid-line
@@ -94,6 +129,38 @@
 
        01 invalid-report-line          pic x(61).
 
+       fd sku-master-file
+           data record is sku-master-record
+           record contains 15 characters.
+
+       01 sku-master-record            pic x(15).
+
+       fd restart-file
+           data record is restart-record
+           record contains 18 characters.
+
+      *Carries the running valid/invalid counters alongside the
+      *checkpoint record number - the skip loop in 130-skip-to-
+      *checkpoint discards records without re-validating them, so
+      *those counters have to be restored from here on a restart
+      *instead of being rebuilt from the skipped records themselves.
+       01 restart-record.
+         05 rs-last-record-count       pic 9(6).
+         05 rs-valid-record-count      pic 9(6).
+         05 rs-invalid-record-count    pic 9(6).
+
+       fd audit-log-file
+           data record is audit-log-record
+           record contains 40 characters.
+
+       01 audit-log-record.
+         05 al-run-date                pic 9(8).
+         05 al-run-time                pic 9(8).
+         05 al-program-id              pic x(10).
+         05 al-records-read            pic 9(6).
+         05 al-records-rejected        pic 9(6).
+         05 al-run-status               pic x(8).
+
        working-storage section.
 
       *Used to determine eof (end-of-file).
@@ -106,6 +173,16 @@
          05 ws-true-const              pic x value "Y".
          05 ws-false-const             pic x value "N".
 
+       77 ws-one                       pic 9 value 1.
+
+      *Holds a single error message text while it is being added to
+      *the current record's error table.
+       77 ws-error-current             pic x(47).
+
+      *Index used to walk the current record's error table when
+      *printing it to invalid.out.
+       77 ws-error-index               pic 99.
+
       *This header will display the author(s) of this program and the
       *title for this team project.
        01 ws-heading1-name-line.
@@ -176,12 +253,28 @@
          05 filler                     pic x(41) value spaces.
 
        01 ws-heading5-summary-line-3.
-         05 filler                     pic x(16) value 
+         05 filler                     pic x(16) value
            "INVALID RECORDS:".
          05 filler                     pic x value spaces.
          05 ws-tl-invalid-records      pic zz9.
          05 filler                     pic x(42) value spaces.
 
+       01 ws-heading5-summary-line-4.
+         05 filler                     pic x(12) value
+           "REJECT RATE:".
+         05 filler                     pic x(3) value spaces.
+         05 ws-tl-reject-percent       pic zz9.99.
+         05 filler                     pic x value "%".
+         05 filler                     pic x(39) value spaces.
+
+      *Printed only when the day's reject rate crosses
+      *ws-reject-threshold - a spike usually means something is wrong
+      *upstream (a POS terminal misconfigured, a new store sending a
+      *bad store number), not that a handful of cashiers mistyped.
+       01 ws-heading5-reject-warning.
+         05 filler                     pic x(61) value
+           "*** REJECT RATE EXCEEDS THRESHOLD ***".
+
       *Error messages that will define the type of error(s)
       *encountered in a record.
        01 ws-error-text-constants.
@@ -207,18 +300,540 @@
            "SKU Code cannot be empty.                      ".
          05 ws-error-text-7-const-2    pic x(47) value
            "SKU Code should be alphanumeric.               ".
+         05 ws-error-text-7-const-3    pic x(47) value
+           "SKU Code not found in master file.             ".
+         05 ws-error-text-8-const      pic x(47) value
+           "Invoice Number is a duplicate in this batch.   ".
+         05 ws-error-text-9-const      pic x(47) value
+           "Invoice Number already on file in valid-file.  ".
 
       *Various counters to keep track of certain variables.
        01 ws-counters.
          05 ws-line-count              pic 99 value 0.
-         05 ws-record-number-count     pic 999 value 0.
-         05 ws-input-record-count      pic 999 value 0.
-         05 ws-valid-record-count      pic 999 value 0.
-         05 ws-invalid-record-count    pic 999 value 0.
+         05 ws-record-number-count     pic 9(6) value 0.
+         05 ws-input-record-count      pic 9(6) value 0.
+         05 ws-valid-record-count      pic 9(6) value 0.
+         05 ws-invalid-record-count    pic 9(6) value 0.
          05 ws-num-of-errors-count     pic 99 value 0.
          05 ws-total-invalid-records   pic 99 value 0.
          05 ws-total-valid-records     pic 99 value 0.
 
-       
-
-       end program Program_1.
\ No newline at end of file
+      *Reject-rate threshold check - a day's reject rate above this
+      *usually means something upstream is wrong, not a handful of
+      *keying errors.
+       77 ws-hundred                   pic 999 value 100.
+       77 ws-reject-threshold          pic 999v99 value 010.00.
+       77 ws-reject-percent            pic 999v99 value 0.
+
+      *Holds the error message(s) found against the record currently
+      *being validated. Cleared before each record is checked.
+       01 ws-record-error-table.
+         05 ws-error-entry             pic x(47)
+                                        occurs 12 times.
+
+      *SKU catalog loaded into memory at start-up so each input
+      *record's SKU code can be binary-searched against it.
+       01 ws-sku-table.
+         05 ws-sku-entry
+                                        occurs 1 to 5000 times
+                                        depending on ws-sku-count
+                                        ascending key ws-sku-code-entry
+                                        indexed by ws-sku-idx.
+           10 ws-sku-code-entry        pic x(15).
+
+       77 ws-sku-count                 pic 9(5) value 0.
+
+      *Invoice numbers already seen this batch, used to flag a second
+      *occurrence of the same invoice number.
+       01 ws-invoice-table.
+         05 ws-invoice-entry           pic x(9)
+                                        occurs 999 times
+                                        indexed by ws-invoice-idx.
+
+       77 ws-invoice-seen-count        pic 999 value 0.
+       77 ws-duplicate-found           pic x value 'N'.
+
+      *Checkpoint/restart controls. A checkpoint is written to
+      *restart-file every ws-checkpoint-interval records so a rerun
+      *can resume at ws-restart-count instead of record one. The
+      *interval is one record, not a batch of them - anything wider
+      *would leave a window of already-processed records between the
+      *last checkpoint and the actual abend that 130-skip-to-
+      *checkpoint would not know to skip, and those would be
+      *reprocessed: a genuinely valid record would hit the INVALID KEY
+      *check in 400-write-valid-record and be misclassified as a
+      *duplicate, and a genuine duplicate invoice straddling the gap
+      *would go undetected since ws-invoice-table starts empty again
+      *on a restart.
+       01 ws-restart-file-status       pic xx value '00'.
+       77 ws-checkpoint-interval       pic 9(4) value 1.
+       77 ws-checkpoint-quotient       pic 9(6).
+       77 ws-checkpoint-remainder      pic 9(4).
+       77 ws-restart-count             pic 9(6) value 0.
+       77 ws-records-skipped           pic 9(6) value 0.
+
+      *Shared run-audit log controls.
+       01 ws-audit-file-status         pic xx value '00'.
+
+      *valid-file's indexed-file status, used only to tell a brand
+      *new valid.dat (not yet created) from one that already exists.
+       01 ws-valid-file-status         pic xx value '00'.
+
+      *sku-master-file's status, used the same way - sku-master.dat
+      *is itself a brand new file and should not abend the very
+      *first run before it has been populated.
+       01 ws-sku-file-status           pic xx value '00'.
+
+       procedure division.
+
+       000-main.
+           perform 100-initialize.
+
+           perform 200-process-record
+               until ws-eof-flag = ws-true-const.
+
+           perform 800-print-summary.
+           perform 950-clear-checkpoint.
+           perform 960-write-audit-end.
+
+           close input-file,
+             valid-file,
+             invalid-file,
+             invalid-report.
+
+           goback.
+
+       100-initialize.
+           move ws-false-const to ws-eof-flag.
+
+           perform 140-open-audit-log.
+           perform 145-write-audit-start.
+
+           perform 120-check-for-restart.
+
+           open input input-file.
+           perform 115-load-sku-master.
+           perform 117-open-valid-file.
+
+           if ws-restart-count is greater than zero
+               open extend invalid-file,
+                 extend invalid-report
+               perform 130-skip-to-checkpoint
+           else
+               open output invalid-file,
+                 output invalid-report
+               perform 110-print-report-headers
+               read input-file
+                   at end
+                       move ws-true-const to ws-eof-flag
+               end-read
+           end-if.
+
+      *Opens the shared audit log for update, creating it first if
+      *this is the very first run and it does not exist yet.
+       140-open-audit-log.
+           open extend audit-log-file.
+
+           if ws-audit-file-status not = "00"
+               open output audit-log-file
+               close audit-log-file
+               open extend audit-log-file
+           end-if.
+
+      *Records that this run started, before any records are read,
+      *so a crash that never reaches 960-write-audit-end still leaves
+      *a trace in the log.
+       145-write-audit-start.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_1" to al-program-id.
+           move zero to al-records-read.
+           move zero to al-records-rejected.
+           move "STARTED" to al-run-status.
+           write audit-log-record.
+
+      *Picks up the record number of the last checkpoint, if any, so
+      *this run can skip straight past records already processed by
+      *an earlier abended run.
+       120-check-for-restart.
+           move zero to ws-restart-count.
+
+           open input restart-file.
+           if ws-restart-file-status = "00"
+               read restart-file
+                   at end
+                       move zero to ws-restart-count
+                   not at end
+                       move rs-last-record-count to ws-restart-count
+                       move rs-valid-record-count
+                           to ws-valid-record-count
+                       move rs-invalid-record-count
+                           to ws-invalid-record-count
+               end-read
+               close restart-file
+           end-if.
+
+      *Reads (and discards, without re-validating or rewriting) the
+      *records already accounted for by the last checkpoint, then
+      *primes the buffer with the first record still to come - the
+      *same single priming read 100-initialize does for record one
+      *on a non-restart run - so 200-process-record's first call
+      *processes the next unprocessed record, not the last one the
+      *abended run already wrote.
+       130-skip-to-checkpoint.
+           perform 135-skip-one-record
+               until ws-records-skipped is greater than
+                 or equal to ws-restart-count
+               or ws-eof-flag = ws-true-const.
+
+      *This priming read does not touch ws-record-number-count/
+      *ws-input-record-count - 200-process-record's own first two
+      *statements count the buffered record when it is actually
+      *processed, the same as the non-restart priming read above.
+           if ws-eof-flag not = ws-true-const
+               read input-file
+                   at end
+                       move ws-true-const to ws-eof-flag
+               end-read
+           end-if.
+
+       135-skip-one-record.
+           add ws-one to ws-records-skipped.
+           add ws-one to ws-record-number-count.
+           add ws-one to ws-input-record-count.
+
+           read input-file
+               at end
+                   move ws-true-const to ws-eof-flag.
+
+      *Opens valid-file for this run. A fresh (non-restart) run opens
+      *output, recreating the file empty the same way invalid-file
+      *does, so each day's run reports only that day's batch instead
+      *of re-reading and re-totalling every prior day's records in
+      *Program_3/Program_4, and so an invoice number that recurs on a
+      *later day (invoice numbers are not date-qualified) never
+      *collides with a key already on file from a previous day. A
+      *restart run opens i-o instead, so the records already written
+      *by the abended run before the checkpoint stay in the file and
+      *only the records still to come are added to them.
+       117-open-valid-file.
+           if ws-restart-count is greater than zero
+               open i-o valid-file
+               if ws-valid-file-status not = "00"
+                   open output valid-file
+                   close valid-file
+                   open i-o valid-file
+               end-if
+           else
+               open output valid-file
+           end-if.
+
+      *Reads the entire SKU catalog into ws-sku-table so every input
+      *record's SKU code can be searched against it in memory. The
+      *catalog file is expected to already be sorted by SKU code.
+      *Guarded the same way valid-file/restart-file/the audit log are:
+      *sku-master.dat is itself a brand new file, and the first run
+      *before it has been populated should degrade (no SKU lookups
+      *found) rather than abend.
+       115-load-sku-master.
+           open input sku-master-file.
+
+           if ws-sku-file-status = "00"
+               read sku-master-file
+                   at end
+                       move ws-true-const to ws-eof-flag
+               end-read
+
+               perform 116-load-sku-entry
+                   until ws-eof-flag = ws-true-const
+
+               close sku-master-file
+               move ws-false-const to ws-eof-flag
+           end-if.
+
+      *Guarded against ws-sku-table's occurs 1 to 5000 limit, the
+      *same way 370-check-duplicate-invoice guards ws-invoice-table.
+       116-load-sku-entry.
+           if ws-sku-count is less than 5000
+               add ws-one to ws-sku-count
+               move sku-master-record
+                   to ws-sku-code-entry (ws-sku-count)
+           end-if.
+
+           read sku-master-file
+               at end
+                   move ws-true-const to ws-eof-flag.
+
+       110-print-report-headers.
+           write invalid-report-line from ws-heading1-name-line.
+           write invalid-report-line from ws-spaces-line.
+           write invalid-report-line
+               from ws-heading2-report-header-line.
+           write invalid-report-line from ws-spaces-line.
+           write invalid-report-line
+               from ws-heading4-invalid-report-line-1.
+           write invalid-report-line
+               from ws-heading4-invalid-report-line-2.
+           write invalid-report-line
+               from ws-heading4-invalid-report-line-3.
+
+       200-process-record.
+           add ws-one to ws-record-number-count.
+           add ws-one to ws-input-record-count.
+
+           perform 300-validate-record.
+
+           if ws-num-of-errors-count is greater than zero
+               perform 500-write-invalid-record
+           else
+               perform 400-write-valid-record
+           end-if
+
+           perform 905-checkpoint-if-due.
+
+           read input-file
+               at end
+                   move ws-true-const to ws-eof-flag.
+
+       300-validate-record.
+           move zero to ws-num-of-errors-count.
+
+           perform 310-check-transaction-code.
+           perform 320-check-transaction-amount.
+           perform 330-check-payment-type.
+           perform 340-check-store-number.
+           perform 350-check-invoice-number.
+           perform 360-check-sku-code.
+           perform 365-check-sku-master.
+           perform 370-check-duplicate-invoice.
+
+       310-check-transaction-code.
+           if not il-valid-transac-codes-88
+               move ws-error-text-1-const to ws-error-current
+               perform 900-add-error-message
+           end-if.
+
+       320-check-transaction-amount.
+           if il-transaction-amount is not numeric
+               move ws-error-text-2-const to ws-error-current
+               perform 900-add-error-message
+           end-if.
+
+       330-check-payment-type.
+           if not il-valid-pay-types-88
+               move ws-error-text-3-const to ws-error-current
+               perform 900-add-error-message
+           end-if.
+
+       340-check-store-number.
+           if not il-valid-store-nums-88
+               move ws-error-text-4-const to ws-error-current
+               perform 900-add-error-message
+           end-if.
+
+      *Invoice number is checked through each of its redefinitions -
+      *dash position, leading-letter range, duplicate letters and the
+      *valid numeric range.
+       350-check-invoice-number.
+           if not il-invoice-number-dash-88
+               move ws-error-text-5-const-5 to ws-error-current
+               perform 900-add-error-message
+           end-if
+
+           if il-invoice-number-000000 is not numeric
+               move ws-error-text-5-const-1 to ws-error-current
+               perform 900-add-error-message
+           end-if
+
+           if not il-invoice-number-1-letter-88
+               or not il-invoice-number-2-letter-88
+               move ws-error-text-5-const-2 to ws-error-current
+               perform 900-add-error-message
+           end-if
+
+           if il-invoice-number-duplicate-88
+               move ws-error-text-5-const-3 to ws-error-current
+               perform 900-add-error-message
+           end-if
+
+           if il-invoice-number-invalid-range-88
+               move ws-error-text-5-const-4 to ws-error-current
+               perform 900-add-error-message
+           end-if.
+
+       360-check-sku-code.
+           if il-sku-code-blank-88
+               move ws-error-text-7-const-1 to ws-error-current
+               perform 900-add-error-message
+           else
+               if not il-sku-code-valid-88
+                   move ws-error-text-7-const-2 to ws-error-current
+                   perform 900-add-error-message
+               end-if
+           end-if.
+
+      *Cross-checks a non-blank SKU code against the catalog loaded
+      *into ws-sku-table by 115-load-sku-master. If the master file
+      *was missing or empty, ws-sku-count is still zero here - no SKU
+      *checks are performed rather than failing every SKU against an
+      *empty table.
+       365-check-sku-master.
+           if not il-sku-code-blank-88
+             and ws-sku-count is greater than zero
+               set ws-sku-idx to 1
+               search all ws-sku-entry
+                   at end
+                       move ws-error-text-7-const-3 to ws-error-current
+                       perform 900-add-error-message
+                   when ws-sku-code-entry (ws-sku-idx) = il-sku-code
+                       continue
+               end-search
+           end-if.
+
+      *Flags a record whose invoice number has already appeared
+      *earlier in this batch, then remembers the invoice number for
+      *records still to come.
+       370-check-duplicate-invoice.
+           move ws-false-const to ws-duplicate-found
+
+           perform 371-scan-invoice-table
+               varying ws-invoice-idx from 1 by 1
+               until ws-invoice-idx
+                   is greater than ws-invoice-seen-count
+                   or ws-duplicate-found = ws-true-const.
+
+           if ws-duplicate-found = ws-true-const
+               move ws-error-text-8-const to ws-error-current
+               perform 900-add-error-message
+           end-if
+
+           if ws-invoice-seen-count is less than 999
+               add ws-one to ws-invoice-seen-count
+               move il-invoice-number
+                   to ws-invoice-entry (ws-invoice-seen-count)
+           end-if.
+
+       371-scan-invoice-table.
+           if ws-invoice-entry (ws-invoice-idx) = il-invoice-number
+               move ws-true-const to ws-duplicate-found
+           end-if.
+
+      *Appends the message currently sitting in ws-error-current to
+      *the error table for this record, bumping the error count.
+      *Guarded the same way 370-check-duplicate-invoice guards
+      *ws-invoice-table, since a record can trip more checks than
+      *the table has room for.
+       900-add-error-message.
+           if ws-num-of-errors-count is less than 12
+               add ws-one to ws-num-of-errors-count
+               move ws-error-current
+                   to ws-error-entry (ws-num-of-errors-count)
+           end-if.
+
+      *valid-file is recreated fresh every non-restart run (see
+      *117-open-valid-file), so a duplicate key here should never
+      *happen in normal operation - 370-check-duplicate-invoice
+      *already catches a repeated invoice number within the batch.
+      *The INVALID KEY clause is a backstop for that guarantee rather
+      *than an expected path: if it is ever hit, the record is routed
+      *to invalid-file instead of being lost silently.
+       400-write-valid-record.
+           move input-line to valid-line.
+           write valid-line
+               invalid key
+                   move ws-error-text-9-const to ws-error-current
+                   perform 900-add-error-message
+                   perform 500-write-invalid-record
+               not invalid key
+                   add ws-one to ws-valid-record-count
+           end-write.
+
+      *A rejected record is written to invalid.dat in full, and every
+      *error found against it is written to the invalid.out report.
+       500-write-invalid-record.
+           add ws-one to ws-invalid-record-count.
+           move input-line to invalid-line.
+           write invalid-line.
+
+           move ws-record-number-count to ws-dl-report-number.
+           move input-line to ws-dl-input-line.
+           write invalid-report-line from ws-detail-line.
+
+           perform 510-print-error-messages
+               varying ws-error-index from 1 by 1
+               until ws-error-index
+                   is greater than ws-num-of-errors-count.
+
+       510-print-error-messages.
+           move ws-error-entry (ws-error-index) to ws-error-text.
+           write invalid-report-line from ws-error-message-line.
+
+       800-print-summary.
+           move ws-input-record-count to ws-tl-total-records.
+           move ws-valid-record-count to ws-tl-valid-records.
+           move ws-invalid-record-count to ws-tl-invalid-records.
+           move ws-valid-record-count to ws-total-valid-records.
+           move ws-invalid-record-count to ws-total-invalid-records.
+
+           if ws-input-record-count is greater than zero
+               compute ws-reject-percent rounded =
+                 ws-invalid-record-count / ws-input-record-count *
+                 ws-hundred
+           else
+               move zero to ws-reject-percent
+           end-if.
+           move ws-reject-percent to ws-tl-reject-percent.
+
+           write invalid-report-line from ws-spaces-line.
+           write invalid-report-line from ws-heading5-summary-header.
+           write invalid-report-line from ws-heading5-summary-line-1.
+           write invalid-report-line from ws-heading5-summary-line-2.
+           write invalid-report-line from ws-heading5-summary-line-3.
+           write invalid-report-line from ws-heading5-summary-line-4.
+
+           if ws-reject-percent is greater than ws-reject-threshold
+               write invalid-report-line from ws-heading5-reject-warning
+               move 1 to return-code
+           end-if.
+
+      *Writes a checkpoint every ws-checkpoint-interval records.
+       905-checkpoint-if-due.
+           divide ws-record-number-count by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder.
+
+           if ws-checkpoint-remainder = zero
+               perform 900-write-checkpoint
+           end-if.
+
+       900-write-checkpoint.
+           move ws-record-number-count to rs-last-record-count.
+           move ws-valid-record-count to rs-valid-record-count.
+           move ws-invalid-record-count to rs-invalid-record-count.
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+
+      *Run completed cleanly - clear the checkpoint so the next run
+      *starts from record one instead of skipping ahead.
+       950-clear-checkpoint.
+           move zero to rs-last-record-count.
+           move zero to rs-valid-record-count.
+           move zero to rs-invalid-record-count.
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+
+      *Records that this run finished normally, with the final read
+      *and reject counts, and closes the shared audit log.
+       960-write-audit-end.
+           accept al-run-date from date yyyymmdd.
+           accept al-run-time from time.
+           move "Program_1" to al-program-id.
+           move ws-input-record-count to al-records-read.
+           move ws-invalid-record-count to al-records-rejected.
+           move "NORMAL" to al-run-status.
+           write audit-log-record.
+           close audit-log-file.
+
+       end program Program_1.
